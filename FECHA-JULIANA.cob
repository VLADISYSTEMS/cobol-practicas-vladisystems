@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHA-JULIANA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FECHA-COMUN.
+       01 OPCION               PIC 9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "1 - Fecha calendario a fecha juliana (AAAADDD)"
+           DISPLAY "2 - Fecha juliana (AAAADDD) a fecha calendario"
+           DISPLAY "Opcion:"
+           ACCEPT OPCION
+
+           EVALUATE OPCION
+               WHEN 1
+                   DISPLAY "Fecha (AAAAMMDD, en blanco para hoy):"
+                   ACCEPT FC-FECHA-YYYYMMDD
+                   IF FC-FECHA-YYYYMMDD = ZEROS
+                       ACCEPT FC-FECHA-YYYYMMDD FROM DATE YYYYMMDD
+                   END-IF
+                   PERFORM CALENDARIO-A-JULIANO
+                   DISPLAY "Fecha juliana (AAAADDD): " FC-FECHA-JULIANA
+               WHEN 2
+                   DISPLAY "Fecha juliana (AAAADDD):"
+                   ACCEPT FC-FECHA-JULIANA
+                   PERFORM JULIANO-A-CALENDARIO
+                   DISPLAY "Fecha calendario (AAAAMMDD): "
+                           FC-FECHA-YYYYMMDD
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE
+
+           STOP RUN.
+
+       COPY FECHA-COMUN-RUTINAS.
