@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERAR-DATOS-PRUEBA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "clientes.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS RECNUM
+               FILE STATUS IS FS-CLIENTES.
+           SELECT ARCHIVO-VENTAS ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-VENTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+           SELECT ARCHIVO-IVA ASSIGN TO "IVA.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IVA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 NOMBRE              PIC X(30).
+           05 TELEFONO            PIC X(10).
+
+       FD  ARCHIVO-VENTAS.
+       01  VENTA-REG.
+           05 VR-FOLIO           PIC 9(6).
+           05 VR-PRODUCTO        PIC X(20).
+           05 VR-UNIDADES        PIC 9(3).
+           05 VR-PRECIO-UNITARIO PIC 9(7)V99.
+           05 VR-TOTAL-NETO      PIC S9(11)V99 SIGN LEADING SEPARATE.
+           05 VR-DESCUENTO-PCT   PIC 9(3)V99.
+           05 VR-FORMA-PAGO      PIC X(13).
+           05 VR-TIPO            PIC X(1).
+           05 VR-FOLIO-REF       PIC 9(6).
+           05 VR-FECHA           PIC 9(8).
+
+       FD  ARCHIVO-IVA.
+       01  IVA-REG               PIC X(6).
+
+       WORKING-STORAGE SECTION.
+
+       *>----------------------------------------------------
+       *> PARÁMETROS POR LÍNEA DE COMANDO (EJECUCIÓN POR LOTE)
+       *> USO: GENERAR-DATOS-PRUEBA <CLIENTES> <AAAA> <MM> <DIAS>
+       *>                           <VENTAS-POR-DIA>
+       *> SI NO SE PASAN, SE PIDEN DE FORMA INTERACTIVA.
+       *>----------------------------------------------------
+       01 WS-COMMAND-LINE        PIC X(80) VALUE SPACES.
+       01 CAMPO-ARG-CLIENTES     PIC X(8).
+       01 CAMPO-ARG-ANIO         PIC X(8).
+       01 CAMPO-ARG-MES          PIC X(8).
+       01 CAMPO-ARG-DIAS         PIC X(8).
+       01 CAMPO-ARG-VENTAS-DIA   PIC X(8).
+
+       01 NUM-CLIENTES-GENERAR   PIC 9(4) VALUE 20.
+       01 ANIO-GENERAR           PIC 9(4).
+       01 MES-GENERAR            PIC 9(2).
+       01 DIAS-A-GENERAR         PIC 9(2) VALUE 5.
+       01 VENTAS-POR-DIA         PIC 9(2) VALUE 5.
+
+       *>----------------------------------------------------
+       *> CONTROL DE ARCHIVOS
+       *>----------------------------------------------------
+       01 RECNUM                 PIC 9(4).
+       01 FS-CLIENTES            PIC XX.
+       01 FS-VENTAS              PIC XX.
+       01 FS-IVA                 PIC XX.
+       01 NOMBRE-ARCHIVO-VENTAS  PIC X(20).
+       01 IVA                    PIC V99 VALUE 0.19.
+
+       *>----------------------------------------------------
+       *> SEMILLA Y AUXILIARES DE NÚMEROS ALEATORIOS
+       *>----------------------------------------------------
+       01 SEMILLA                PIC 9(8).
+       01 IDX                    PIC 9(4).
+       01 IDX-DIA                PIC 9(2).
+       01 IDX-VENTA              PIC 9(2).
+       01 FOLIO-GENERADO         PIC 9(6) VALUE 0.
+       01 FECHA-VENTA-GEN        PIC 9(8).
+
+       *>----------------------------------------------------
+       *> TABLA DE NOMBRES Y APELLIDOS DE MUESTRA
+       *>----------------------------------------------------
+       01 TOTAL-NOMBRES-MUESTRA  PIC 9(2) VALUE 8.
+       01 TABLA-NOMBRES-MUESTRA.
+           05 NOMBRE-MUESTRA OCCURS 8 TIMES PIC X(12).
+       01 TOTAL-APELLIDOS-MUESTRA PIC 9(2) VALUE 8.
+       01 TABLA-APELLIDOS-MUESTRA.
+           05 APELLIDO-MUESTRA OCCURS 8 TIMES PIC X(14).
+       01 IDX-NOMBRE              PIC 9(2).
+       01 IDX-APELLIDO            PIC 9(2).
+
+       *>----------------------------------------------------
+       *> TABLA DE PRODUCTOS Y FORMAS DE PAGO DE MUESTRA
+       *>----------------------------------------------------
+       01 TOTAL-PRODUCTOS-MUESTRA PIC 9(2) VALUE 5.
+       01 TABLA-PRODUCTOS-MUESTRA.
+           05 PRODUCTO-MUESTRA OCCURS 5 TIMES PIC X(20).
+       01 TOTAL-PAGOS-MUESTRA    PIC 9(2) VALUE 3.
+       01 TABLA-PAGOS-MUESTRA.
+           05 PAGO-MUESTRA OCCURS 3 TIMES PIC X(13).
+       01 IDX-PRODUCTO            PIC 9(2).
+       01 IDX-PAGO                PIC 9(2).
+
+       *>----------------------------------------------------
+       *> VALORES ALEATORIOS DE LA VENTA EN CURSO
+       *>----------------------------------------------------
+       01 GEN-UNIDADES           PIC 9(3).
+       01 GEN-PRECIO             PIC 9(7)V99.
+       01 GEN-DESCUENTO          PIC 9(3)V99.
+       01 GEN-BRUTO              PIC 9(9)V99.
+       01 GEN-DESCUENTO-MONTO    PIC 9(9)V99.
+       01 GEN-BASE-IVA           PIC S9(9)V99.
+       01 GEN-TOTAL-IVA          PIC S9(9)V99.
+       01 GEN-TOTAL-NETO         PIC S9(11)V99.
+       01 GEN-TEL-PREFIJO        PIC 9(3).
+       01 GEN-TEL-NUMERO         PIC 9(7).
+
+       *>----------------------------------------------------
+       *> CONTADORES DEL PROCESO
+       *>----------------------------------------------------
+       01 TOTAL-CLIENTES-CREADOS PIC 9(4) VALUE 0.
+       01 TOTAL-VENTAS-CREADAS   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "==============================="
+           DISPLAY "  GENERADOR DE DATOS DE PRUEBA"
+           DISPLAY "==============================="
+
+           PERFORM CARGAR-TABLAS-DE-MUESTRA
+           PERFORM OBTENER-PARAMETROS
+
+           ACCEPT SEMILLA FROM TIME
+           COMPUTE SEMILLA = FUNCTION RANDOM(SEMILLA) * 99999999
+
+           PERFORM CARGAR-IVA
+           PERFORM GENERAR-CLIENTES
+           PERFORM GENERAR-VENTAS
+
+           DISPLAY "-------------------------------"
+           DISPLAY "Clientes generados : " TOTAL-CLIENTES-CREADOS
+           DISPLAY "Ventas generadas   : " TOTAL-VENTAS-CREADAS
+           DISPLAY "===============================".
+
+           STOP RUN.
+
+       OBTENER-PARAMETROS.
+           ACCEPT FECHA-VENTA-GEN FROM DATE YYYYMMDD
+           MOVE FECHA-VENTA-GEN (1:4) TO ANIO-GENERAR
+           MOVE FECHA-VENTA-GEN (5:2) TO MES-GENERAR
+
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE = SPACES
+               DISPLAY "Cantidad de clientes a generar (ENTER=20): "
+               ACCEPT CAMPO-ARG-CLIENTES
+               IF FUNCTION TRIM(CAMPO-ARG-CLIENTES) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-CLIENTES)
+                       TO NUM-CLIENTES-GENERAR
+               END-IF
+               DISPLAY "Días de ventas a generar (ENTER=5): "
+               ACCEPT CAMPO-ARG-DIAS
+               IF FUNCTION TRIM(CAMPO-ARG-DIAS) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-DIAS)
+                       TO DIAS-A-GENERAR
+               END-IF
+               DISPLAY "Ventas por día a generar (ENTER=5): "
+               ACCEPT CAMPO-ARG-VENTAS-DIA
+               IF FUNCTION TRIM(CAMPO-ARG-VENTAS-DIA) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-VENTAS-DIA)
+                       TO VENTAS-POR-DIA
+               END-IF
+           ELSE
+               UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                   INTO CAMPO-ARG-CLIENTES, CAMPO-ARG-ANIO,
+                        CAMPO-ARG-MES, CAMPO-ARG-DIAS,
+                        CAMPO-ARG-VENTAS-DIA
+               END-UNSTRING
+               IF FUNCTION TRIM(CAMPO-ARG-CLIENTES) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-CLIENTES)
+                       TO NUM-CLIENTES-GENERAR
+               END-IF
+               IF FUNCTION TRIM(CAMPO-ARG-ANIO) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-ANIO) TO ANIO-GENERAR
+               END-IF
+               IF FUNCTION TRIM(CAMPO-ARG-MES) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-MES) TO MES-GENERAR
+               END-IF
+               IF FUNCTION TRIM(CAMPO-ARG-DIAS) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-DIAS)
+                       TO DIAS-A-GENERAR
+               END-IF
+               IF FUNCTION TRIM(CAMPO-ARG-VENTAS-DIA) NOT = SPACES
+                   MOVE FUNCTION NUMVAL (CAMPO-ARG-VENTAS-DIA)
+                       TO VENTAS-POR-DIA
+               END-IF
+               DISPLAY "Parámetros recibidos por línea de comando."
+           END-IF
+           DISPLAY "Clientes a generar : " NUM-CLIENTES-GENERAR
+           DISPLAY "Período de ventas  : " ANIO-GENERAR "-" MES-GENERAR
+           DISPLAY "Días / ventas-día  : " DIAS-A-GENERAR
+                   " / " VENTAS-POR-DIA.
+
+       CARGAR-IVA.
+           OPEN INPUT ARCHIVO-IVA
+           IF FS-IVA = "00"
+               READ ARCHIVO-IVA
+               MOVE FUNCTION NUMVAL (IVA-REG) TO IVA
+               CLOSE ARCHIVO-IVA
+           END-IF.
+
+       CARGAR-TABLAS-DE-MUESTRA.
+           MOVE "Ana"          TO NOMBRE-MUESTRA (1)
+           MOVE "Beto"         TO NOMBRE-MUESTRA (2)
+           MOVE "Carla"        TO NOMBRE-MUESTRA (3)
+           MOVE "Diego"        TO NOMBRE-MUESTRA (4)
+           MOVE "Elena"        TO NOMBRE-MUESTRA (5)
+           MOVE "Fabián"       TO NOMBRE-MUESTRA (6)
+           MOVE "Gina"         TO NOMBRE-MUESTRA (7)
+           MOVE "Hugo"         TO NOMBRE-MUESTRA (8)
+
+           MOVE "Pérez"        TO APELLIDO-MUESTRA (1)
+           MOVE "Gómez"        TO APELLIDO-MUESTRA (2)
+           MOVE "Ruiz"         TO APELLIDO-MUESTRA (3)
+           MOVE "Soto"         TO APELLIDO-MUESTRA (4)
+           MOVE "Rojas"        TO APELLIDO-MUESTRA (5)
+           MOVE "Vargas"       TO APELLIDO-MUESTRA (6)
+           MOVE "Castro"       TO APELLIDO-MUESTRA (7)
+           MOVE "Morales"      TO APELLIDO-MUESTRA (8)
+
+           MOVE "Balón Fútbol"        TO PRODUCTO-MUESTRA (1)
+           MOVE "Camiseta Local"      TO PRODUCTO-MUESTRA (2)
+           MOVE "Guantes Portero"     TO PRODUCTO-MUESTRA (3)
+           MOVE "Raqueta Tenis"       TO PRODUCTO-MUESTRA (4)
+           MOVE "Zapatillas Running"  TO PRODUCTO-MUESTRA (5)
+
+           MOVE "EFECTIVO"      TO PAGO-MUESTRA (1)
+           MOVE "TARJETA"       TO PAGO-MUESTRA (2)
+           MOVE "TRANSFERENCIA" TO PAGO-MUESTRA (3).
+
+       GENERAR-CLIENTES.
+           OPEN OUTPUT CLIENTES
+           CLOSE CLIENTES
+           OPEN I-O CLIENTES
+           MOVE 0 TO IDX
+           PERFORM GENERAR-UN-CLIENTE
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > NUM-CLIENTES-GENERAR
+           CLOSE CLIENTES.
+
+       GENERAR-UN-CLIENTE.
+           MOVE IDX TO RECNUM
+           COMPUTE IDX-NOMBRE =
+               FUNCTION RANDOM * TOTAL-NOMBRES-MUESTRA + 1
+           COMPUTE IDX-APELLIDO =
+               FUNCTION RANDOM * TOTAL-APELLIDOS-MUESTRA + 1
+           STRING FUNCTION TRIM(NOMBRE-MUESTRA (IDX-NOMBRE))
+                      DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(APELLIDO-MUESTRA (IDX-APELLIDO))
+                      DELIMITED BY SIZE
+                  INTO NOMBRE
+           PERFORM GENERAR-TELEFONO
+           WRITE REGISTRO-CLIENTE INVALID KEY
+               REWRITE REGISTRO-CLIENTE INVALID KEY
+                   DISPLAY "ERROR al grabar el cliente " RECNUM
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-CLIENTES-CREADOS
+               END-REWRITE
+           NOT INVALID KEY
+               ADD 1 TO TOTAL-CLIENTES-CREADOS
+           END-WRITE.
+
+       GENERAR-TELEFONO.
+           COMPUTE GEN-TEL-PREFIJO = FUNCTION RANDOM * 900 + 100
+           COMPUTE GEN-TEL-NUMERO = FUNCTION RANDOM * 9000000 + 1000000
+           MOVE SPACES TO TELEFONO
+           STRING GEN-TEL-PREFIJO DELIMITED BY SIZE
+                  GEN-TEL-NUMERO DELIMITED BY SIZE
+                  INTO TELEFONO.
+
+       GENERAR-VENTAS.
+           MOVE 0 TO IDX-DIA
+           PERFORM GENERAR-VENTAS-DEL-DIA
+               VARYING IDX-DIA FROM 1 BY 1
+               UNTIL IDX-DIA > DIAS-A-GENERAR.
+
+       GENERAR-VENTAS-DEL-DIA.
+           COMPUTE FECHA-VENTA-GEN =
+               ANIO-GENERAR * 10000 + MES-GENERAR * 100 + IDX-DIA
+           STRING "VENTAS-" DELIMITED BY SIZE
+                  FECHA-VENTA-GEN DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VENTAS
+           OPEN OUTPUT ARCHIVO-VENTAS
+           MOVE 0 TO IDX-VENTA
+           PERFORM GENERAR-UNA-VENTA
+               VARYING IDX-VENTA FROM 1 BY 1
+               UNTIL IDX-VENTA > VENTAS-POR-DIA
+           CLOSE ARCHIVO-VENTAS.
+
+       GENERAR-UNA-VENTA.
+           ADD 1 TO FOLIO-GENERADO
+           COMPUTE IDX-PRODUCTO =
+               FUNCTION RANDOM * TOTAL-PRODUCTOS-MUESTRA + 1
+           COMPUTE IDX-PAGO =
+               FUNCTION RANDOM * TOTAL-PAGOS-MUESTRA + 1
+           COMPUTE GEN-UNIDADES = FUNCTION RANDOM * 10 + 1
+           COMPUTE GEN-PRECIO = FUNCTION RANDOM * 50000 + 1000
+           COMPUTE GEN-DESCUENTO = FUNCTION RANDOM * 20
+
+           MULTIPLY GEN-UNIDADES BY GEN-PRECIO GIVING GEN-BRUTO
+           COMPUTE GEN-DESCUENTO-MONTO = GEN-BRUTO * GEN-DESCUENTO / 100
+           SUBTRACT GEN-DESCUENTO-MONTO FROM GEN-BRUTO
+               GIVING GEN-BASE-IVA
+           MULTIPLY GEN-BASE-IVA BY IVA GIVING GEN-TOTAL-IVA
+           ADD GEN-BASE-IVA TO GEN-TOTAL-IVA GIVING GEN-TOTAL-NETO
+
+           MOVE FOLIO-GENERADO TO VR-FOLIO
+           MOVE PRODUCTO-MUESTRA (IDX-PRODUCTO) TO VR-PRODUCTO
+           MOVE GEN-UNIDADES TO VR-UNIDADES
+           MOVE GEN-PRECIO TO VR-PRECIO-UNITARIO
+           MOVE GEN-TOTAL-NETO TO VR-TOTAL-NETO
+           MOVE GEN-DESCUENTO TO VR-DESCUENTO-PCT
+           MOVE PAGO-MUESTRA (IDX-PAGO) TO VR-FORMA-PAGO
+           MOVE 'V' TO VR-TIPO
+           MOVE 0 TO VR-FOLIO-REF
+           MOVE FECHA-VENTA-GEN TO VR-FECHA
+           WRITE VENTA-REG
+           ADD 1 TO TOTAL-VENTAS-CREADAS.
