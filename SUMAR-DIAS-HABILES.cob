@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMAR-DIAS-HABILES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY FERIADOS-SELECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FERIADOS-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY FERIADOS-WS.
+       COPY DIAS-HABILES-WS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Fecha de inicio (AAAAMMDD):"
+           ACCEPT DH-FECHA
+           DISPLAY "Días hábiles a sumar:"
+           ACCEPT DH-DIAS-RESTANTES
+
+           COMPUTE DH-FECHA-INT = FUNCTION INTEGER-OF-DATE (DH-FECHA)
+           PERFORM AVANZAR-UN-DIA-HABIL UNTIL DH-DIAS-RESTANTES = 0
+
+           DISPLAY "Fecha resultante: " DH-FECHA
+           STOP RUN.
+
+       COPY DIAS-HABILES-RUTINAS.
+       COPY FERIADOS-RUTINAS.
