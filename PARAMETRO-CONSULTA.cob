@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMETRO-CONSULTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PARAMETROS-SELECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PARAMETROS-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY PARAMETROS-WS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGAR-PARAMETROS
+
+           DISPLAY "Clave a consultar (en blanco para listar todas):"
+           ACCEPT CLAVE-BUSCADA
+
+           IF CLAVE-BUSCADA = SPACES
+               PERFORM LISTAR-PARAMETROS
+           ELSE
+               PERFORM BUSCAR-PARAMETRO
+               IF PARAMETRO-ENCONTRADO = 'S'
+                   DISPLAY FUNCTION TRIM(CLAVE-BUSCADA) " = "
+                           FUNCTION TRIM(VALOR-PARAMETRO)
+               ELSE
+                   DISPLAY "No existe el parámetro "
+                           FUNCTION TRIM(CLAVE-BUSCADA)
+                           " en PARAMETROS.DAT."
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       LISTAR-PARAMETROS.
+           PERFORM VARYING IDX-PARAMETRO FROM 1 BY 1
+                   UNTIL IDX-PARAMETRO > TOTAL-PARAMETROS
+               DISPLAY FUNCTION TRIM(TP-CLAVE (IDX-PARAMETRO)) " = "
+                       FUNCTION TRIM(TP-VALOR (IDX-PARAMETRO))
+           END-PERFORM.
+
+       COPY PARAMETROS-RUTINAS.
