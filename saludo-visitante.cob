@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALUDO-VISITANTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-VISITANTES ASSIGN TO "VISITANTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VISITANTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-VISITANTES.
+       01  LINEA-VISITANTE   PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 NOMBRE            PIC A(30).
+       01 EDAD               PIC 99.
+       01 CIUDAD             PIC A(20).
+       01 FS-VISITANTES      PIC XX.
+       01 FECHA-VISITA       PIC 9(8).
+       01 HORA-VISITA        PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "Introduce tu nombre: "
+           ACCEPT NOMBRE
+
+           DISPLAY "Introduce tu edad: "
+           ACCEPT EDAD
+
+           DISPLAY "Ingrese el nombre de su ciudad: "
+           ACCEPT CIUDAD
+
+           DISPLAY " "
+           DISPLAY "Hola, " NOMBRE ", tienes " EDAD " años."
+           DISPLAY "¡Saludos desde " CIUDAD "!"
+
+           PERFORM REGISTRAR-VISITA
+
+           STOP RUN.
+
+       REGISTRAR-VISITA.
+           ACCEPT FECHA-VISITA FROM DATE YYYYMMDD
+           ACCEPT HORA-VISITA FROM TIME
+           MOVE SPACES TO LINEA-VISITANTE
+           STRING FECHA-VISITA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HORA-VISITA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(NOMBRE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  EDAD DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CIUDAD) DELIMITED BY SIZE
+                  INTO LINEA-VISITANTE
+
+           OPEN EXTEND ARCHIVO-VISITANTES
+           IF FS-VISITANTES = "35"
+               OPEN OUTPUT ARCHIVO-VISITANTES
+           END-IF
+           WRITE LINEA-VISITANTE
+           CLOSE ARCHIVO-VISITANTES.
