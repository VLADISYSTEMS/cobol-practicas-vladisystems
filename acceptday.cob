@@ -3,12 +3,12 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  diasemana     PIC 9.      *> Número del 1 al 7
+       COPY FECHA-COMUN.
 
        PROCEDURE DIVISION.
-           ACCEPT diasemana FROM DAY.
-           DISPLAY "Día de la semana (1=Lunes, 7=Domingo): " DiaSemana.
+           PERFORM OBTENER-DIA-SEMANA.
+           DISPLAY "Día de la semana (1=Lunes, 7=Domingo): "
+                   FC-DIA-NUM.
            STOP RUN.
 
-
-           
\ No newline at end of file
+       COPY FECHA-COMUN-RUTINAS.
