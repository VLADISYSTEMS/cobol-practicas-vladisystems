@@ -2,30 +2,92 @@
        PROGRAM-ID. CLASIFICADOR-EDAD.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-BANDAS ASSIGN TO "BANDAS-EDAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BANDAS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-BANDAS.
+       01  BANDA-REG.
+           05 BE-LIMITE           PIC 9(3).
+           05 BE-NOMBRE           PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 EDAD          PIC 99.
        01 CATEGORIA     PIC X(20).
 
+       *>----------------------------------------------------
+       *> TABLA COMPARTIDA DE BANDAS DE EDAD (BANDAS-EDAD.DAT)
+       *>----------------------------------------------------
+       01 FS-BANDAS              PIC XX.
+       01 MAX-BANDAS             PIC 9(2) VALUE 10.
+       01 TOTAL-BANDAS           PIC 9(2) VALUE 0.
+       01 TABLA-BANDAS.
+           05 BANDA OCCURS 10 TIMES.
+               10 TB-LIMITE      PIC 9(3).
+               10 TB-NOMBRE      PIC X(20).
+       01 IDX-BANDA              PIC 9(2).
+
        PROCEDURE DIVISION.
            DISPLAY "Ingrese su edad: ".
            ACCEPT EDAD.
 
-           IF EDAD < 13
-             MOVE "NiÃ±o" TO CATEGORIA
-           ELSE IF EDAD < 18
-             MOVE "Adolescente" TO CATEGORIA
-           ELSE IF EDAD < 60
-             MOVE "Adulto" TO CATEGORIA
-           ELSE
-             MOVE "Adulto Mayor" TO CATEGORIA
-           END-IF.
+           PERFORM CARGAR-BANDAS-EDAD
+           PERFORM CLASIFICAR-EDAD
 
            DISPLAY "Usted es: " CATEGORIA.
            STOP RUN.
 
-           
-
-
+       CARGAR-BANDAS-EDAD.
+           OPEN INPUT ARCHIVO-BANDAS
+           IF FS-BANDAS = "00"
+               PERFORM UNTIL FS-BANDAS NOT = "00"
+                   READ ARCHIVO-BANDAS
+                       AT END
+                           MOVE "10" TO FS-BANDAS
+                       NOT AT END
+                           IF TOTAL-BANDAS < MAX-BANDAS
+                               ADD 1 TO TOTAL-BANDAS
+                               MOVE BE-LIMITE
+                                   TO TB-LIMITE (TOTAL-BANDAS)
+                               MOVE BE-NOMBRE
+                                   TO TB-NOMBRE (TOTAL-BANDAS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           ELSE
+               MOVE 4 TO TOTAL-BANDAS
+               MOVE 013 TO TB-LIMITE (1)
+               MOVE "Infantil" TO TB-NOMBRE (1)
+               MOVE 018 TO TB-LIMITE (2)
+               MOVE "Juvenil" TO TB-NOMBRE (2)
+               MOVE 040 TO TB-LIMITE (3)
+               MOVE "Adulto" TO TB-NOMBRE (3)
+               MOVE 150 TO TB-LIMITE (4)
+               MOVE "Master" TO TB-NOMBRE (4)
+               OPEN OUTPUT ARCHIVO-BANDAS
+               PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                       UNTIL IDX-BANDA > TOTAL-BANDAS
+                   MOVE TB-LIMITE (IDX-BANDA) TO BE-LIMITE
+                   MOVE TB-NOMBRE (IDX-BANDA) TO BE-NOMBRE
+                   WRITE BANDA-REG
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           END-IF.
 
+       CLASIFICAR-EDAD.
+           PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                   UNTIL IDX-BANDA > TOTAL-BANDAS
+                      OR EDAD < TB-LIMITE (IDX-BANDA)
+               CONTINUE
+           END-PERFORM
+           IF IDX-BANDA > TOTAL-BANDAS
+               MOVE TB-NOMBRE (TOTAL-BANDAS) TO CATEGORIA
+           ELSE
+               MOVE TB-NOMBRE (IDX-BANDA) TO CATEGORIA
+           END-IF.
