@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECATEGORIZAR-MIEMBROS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-MIEMBROS ASSIGN TO "MIEMBROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MIEMBROS.
+           SELECT ARCHIVO-TEMP ASSIGN TO "MIEMBROS.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TEMP.
+           SELECT ARCHIVO-BANDAS ASSIGN TO "BANDAS-EDAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BANDAS.
+           SELECT ARCHIVO-CHECKPOINT
+               ASSIGN TO "RECATEGORIZAR-MIEMBROS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKP.
+       COPY FERIADOS-SELECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FERIADOS-FD.
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  CKP-REG.
+           05 CKP-TOTAL-MIEMBROS         PIC 9(5).
+           05 CKP-TOTAL-RECATEGORIZADOS  PIC 9(5).
+
+       FD  ARCHIVO-BANDAS.
+       01  BANDA-REG.
+           05 BE-LIMITE           PIC 9(3).
+           05 BE-NOMBRE           PIC X(20).
+
+       FD  ARCHIVO-MIEMBROS.
+       01  MIEMBRO-REG.
+           05 M-ID                PIC 9(6).
+           05 M-NOMBRE             PIC X(30).
+           05 M-ANO-NACIMIENTO     PIC 9(4).
+           05 M-MES-NACIMIENTO     PIC 9(2).
+           05 M-DIA-NACIMIENTO     PIC 9(2).
+           05 M-CATEGORIA          PIC X(20).
+           05 M-CATEGORIA-ALTA     PIC X(20).
+           05 M-FECHA-ALTA         PIC 9(8).
+
+       FD  ARCHIVO-TEMP.
+       01  TEMP-REG                PIC X(92).
+
+       WORKING-STORAGE SECTION.
+
+       *>----------------------------------------------------
+       *> CONTROL DE LECTURA
+       *>----------------------------------------------------
+       01 FS-MIEMBROS            PIC XX.
+       01 FS-TEMP                PIC XX.
+       01 FIN-ARCHIVO            PIC X VALUE 'N'.
+       COPY FERIADOS-WS.
+
+       *>----------------------------------------------------
+       *> TABLA COMPARTIDA DE BANDAS DE EDAD (BANDAS-EDAD.DAT)
+       *>----------------------------------------------------
+       01 FS-BANDAS              PIC XX.
+       01 MAX-BANDAS             PIC 9(2) VALUE 10.
+       01 TOTAL-BANDAS           PIC 9(2) VALUE 0.
+       01 TABLA-BANDAS.
+           05 BANDA OCCURS 10 TIMES.
+               10 TB-LIMITE      PIC 9(3).
+               10 TB-NOMBRE      PIC X(20).
+       01 IDX-BANDA              PIC 9(2).
+
+       *>----------------------------------------------------
+       *> FECHA DEL PROCESO Y RECÁLCULO DE EDAD/CATEGORÍA
+       *>----------------------------------------------------
+       01 FECHA-PROCESO          PIC 9(8).
+       01 CANO-ACTUAL            PIC 9(4).
+       01 REF-MES                PIC 9(2).
+       01 REF-DIA                PIC 9(2).
+       01 EDAD-CALC              PIC S9(4).
+       01 EDAD                   PIC 9(3).
+       01 CATEGORIA-NUEVA        PIC X(20).
+
+       *>----------------------------------------------------
+       *> CONTADORES DEL PROCESO
+       *>----------------------------------------------------
+       01 TOTAL-MIEMBROS         PIC 9(5) VALUE 0.
+       01 TOTAL-RECATEGORIZADOS  PIC 9(5) VALUE 0.
+
+       01 NOMBRE-ARCHIVO-VIEJO   PIC X(20) VALUE "MIEMBROS.DAT".
+       01 NOMBRE-ARCHIVO-NUEVO   PIC X(20) VALUE "MIEMBROS.TMP".
+       01 RESULT-CODE            PIC 9(2).
+
+       *>----------------------------------------------------
+       *> CHECKPOINT DE REANUDACIÓN (PROCESO INTERRUMPIDO)
+       *>----------------------------------------------------
+       01 FS-CKP                 PIC XX.
+       01 RESPUESTA-REANUDAR     PIC X VALUE 'N'.
+       01 REGISTROS-A-SALTAR     PIC 9(5) VALUE 0.
+       01 NOMBRE-ARCHIVO-CKP     PIC X(30)
+              VALUE "RECATEGORIZAR-MIEMBROS.CKP".
+       01 RESULT-CODE-CKP        PIC 9(2).
+
+       *>----------------------------------------------------
+       *> PARÁMETRO POR LÍNEA DE COMANDO (EJECUCIÓN POR LOTE)
+       *> USO: RECATEGORIZAR-MIEMBROS <S/N>
+       *> EL PARÁMETRO, SI SE PASA, RESPONDE POR ADELANTADO A LA
+       *> PREGUNTA DE REANUDAR UN PROCESO INTERRUMPIDO, PARA QUE
+       *> EL TRABAJO PUEDA CORRER SIN OPERADOR (POR EJEMPLO DESDE
+       *> UN PROGRAMADOR DE TAREAS NOCTURNO).
+       *>----------------------------------------------------
+       01 WS-COMMAND-LINE        PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "==============================="
+           DISPLAY "  RECATEGORIZACIÓN DE MIEMBROS"
+           DISPLAY "==============================="
+
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+
+           ACCEPT FECHA-PROCESO FROM DATE YYYYMMDD
+           MOVE FECHA-PROCESO (1:4) TO CANO-ACTUAL
+           MOVE FECHA-PROCESO (5:2) TO REF-MES
+           MOVE FECHA-PROCESO (7:2) TO REF-DIA
+
+           MOVE FECHA-PROCESO TO FECHA-CONSULTA
+           PERFORM VERIFICAR-FERIADO
+           IF ES-FERIADO = 'S'
+               DISPLAY "ADVERTENCIA: la fecha de proceso es un día "
+                       "feriado."
+           END-IF
+
+           OPEN INPUT ARCHIVO-MIEMBROS
+           IF FS-MIEMBROS NOT = "00"
+               DISPLAY "No hay miembros registrados."
+               STOP RUN
+           END-IF
+
+           PERFORM CARGAR-BANDAS-EDAD
+           PERFORM VERIFICAR-CHECKPOINT
+
+           IF REGISTROS-A-SALTAR > 0
+               OPEN EXTEND ARCHIVO-TEMP
+               PERFORM SALTAR-REGISTROS
+           ELSE
+               OPEN OUTPUT ARCHIVO-TEMP
+           END-IF
+
+           PERFORM HASTA-FIN
+           CLOSE ARCHIVO-MIEMBROS
+           CLOSE ARCHIVO-TEMP
+
+           CALL "CBL_RENAME_FILE" USING NOMBRE-ARCHIVO-NUEVO
+                                         NOMBRE-ARCHIVO-VIEJO
+               RETURNING RESULT-CODE
+
+           PERFORM BORRAR-CHECKPOINT
+
+           DISPLAY "-------------------------------"
+           DISPLAY "Miembros procesados   : " TOTAL-MIEMBROS
+           DISPLAY "Recategorizados       : " TOTAL-RECATEGORIZADOS
+           DISPLAY "===============================".
+
+           STOP RUN.
+
+       HASTA-FIN.
+           PERFORM UNTIL FIN-ARCHIVO = 'S'
+               READ ARCHIVO-MIEMBROS
+                   AT END
+                       MOVE 'S' TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM PROCESAR-MIEMBRO
+               END-READ
+           END-PERFORM.
+
+       PROCESAR-MIEMBRO.
+           ADD 1 TO TOTAL-MIEMBROS
+           COMPUTE EDAD-CALC = CANO-ACTUAL - M-ANO-NACIMIENTO
+           IF REF-MES < M-MES-NACIMIENTO
+               OR (REF-MES = M-MES-NACIMIENTO
+                   AND REF-DIA < M-DIA-NACIMIENTO)
+               SUBTRACT 1 FROM EDAD-CALC
+           END-IF
+           MOVE EDAD-CALC TO EDAD
+           PERFORM CLASIFICAR-EDAD
+
+           IF CATEGORIA-NUEVA NOT = M-CATEGORIA
+               ADD 1 TO TOTAL-RECATEGORIZADOS
+               DISPLAY "Socio " M-ID " (" M-NOMBRE "): "
+                       M-CATEGORIA " -> " CATEGORIA-NUEVA
+               MOVE CATEGORIA-NUEVA TO M-CATEGORIA
+           END-IF
+
+           MOVE MIEMBRO-REG TO TEMP-REG
+           WRITE TEMP-REG
+           PERFORM GRABAR-CHECKPOINT-RECAT.
+
+       VERIFICAR-CHECKPOINT.
+           MOVE 0 TO REGISTROS-A-SALTAR
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF FS-CKP = "00"
+               READ ARCHIVO-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT
+               DISPLAY "Se encontró un proceso interrumpido con "
+                       CKP-TOTAL-MIEMBROS " miembros ya procesados."
+               IF WS-COMMAND-LINE NOT = SPACES
+                   MOVE WS-COMMAND-LINE (1:1) TO RESPUESTA-REANUDAR
+                   DISPLAY "¿Reanudar desde ahí? (S/N): "
+                           "respuesta por línea de comando: "
+                           RESPUESTA-REANUDAR
+               ELSE
+                   DISPLAY "¿Reanudar desde ahí? (S/N): "
+                   ACCEPT RESPUESTA-REANUDAR
+               END-IF
+               MOVE FUNCTION UPPER-CASE(RESPUESTA-REANUDAR)
+                    TO RESPUESTA-REANUDAR
+               IF RESPUESTA-REANUDAR = 'S'
+                   MOVE CKP-TOTAL-MIEMBROS TO REGISTROS-A-SALTAR
+                   MOVE CKP-TOTAL-MIEMBROS TO TOTAL-MIEMBROS
+                   MOVE CKP-TOTAL-RECATEGORIZADOS
+                       TO TOTAL-RECATEGORIZADOS
+               END-IF
+           ELSE
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+
+       SALTAR-REGISTROS.
+           PERFORM SALTAR-UN-REGISTRO REGISTROS-A-SALTAR TIMES.
+
+       SALTAR-UN-REGISTRO.
+           READ ARCHIVO-MIEMBROS
+               AT END
+                   MOVE 'S' TO FIN-ARCHIVO
+           END-READ.
+
+       GRABAR-CHECKPOINT-RECAT.
+           MOVE TOTAL-MIEMBROS TO CKP-TOTAL-MIEMBROS
+           MOVE TOTAL-RECATEGORIZADOS TO CKP-TOTAL-RECATEGORIZADOS
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE CKP-REG
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       BORRAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING NOMBRE-ARCHIVO-CKP
+               RETURNING RESULT-CODE-CKP.
+
+       CARGAR-BANDAS-EDAD.
+           OPEN INPUT ARCHIVO-BANDAS
+           IF FS-BANDAS = "00"
+               PERFORM UNTIL FS-BANDAS NOT = "00"
+                   READ ARCHIVO-BANDAS
+                       AT END
+                           MOVE "10" TO FS-BANDAS
+                       NOT AT END
+                           IF TOTAL-BANDAS < MAX-BANDAS
+                               ADD 1 TO TOTAL-BANDAS
+                               MOVE BE-LIMITE
+                                   TO TB-LIMITE (TOTAL-BANDAS)
+                               MOVE BE-NOMBRE
+                                   TO TB-NOMBRE (TOTAL-BANDAS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           ELSE
+               MOVE 4 TO TOTAL-BANDAS
+               MOVE 013 TO TB-LIMITE (1)
+               MOVE "Infantil" TO TB-NOMBRE (1)
+               MOVE 018 TO TB-LIMITE (2)
+               MOVE "Juvenil" TO TB-NOMBRE (2)
+               MOVE 040 TO TB-LIMITE (3)
+               MOVE "Adulto" TO TB-NOMBRE (3)
+               MOVE 150 TO TB-LIMITE (4)
+               MOVE "Master" TO TB-NOMBRE (4)
+               OPEN OUTPUT ARCHIVO-BANDAS
+               PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                       UNTIL IDX-BANDA > TOTAL-BANDAS
+                   MOVE TB-LIMITE (IDX-BANDA) TO BE-LIMITE
+                   MOVE TB-NOMBRE (IDX-BANDA) TO BE-NOMBRE
+                   WRITE BANDA-REG
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           END-IF.
+
+       CLASIFICAR-EDAD.
+           PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                   UNTIL IDX-BANDA > TOTAL-BANDAS
+                      OR EDAD < TB-LIMITE (IDX-BANDA)
+               CONTINUE
+           END-PERFORM
+           IF IDX-BANDA > TOTAL-BANDAS
+               MOVE TB-NOMBRE (TOTAL-BANDAS) TO CATEGORIA-NUEVA
+           ELSE
+               MOVE TB-NOMBRE (IDX-BANDA) TO CATEGORIA-NUEVA
+           END-IF.
+
+       COPY FERIADOS-RUTINAS.
