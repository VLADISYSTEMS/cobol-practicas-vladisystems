@@ -3,24 +3,64 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-MIEMBROS ASSIGN TO "MIEMBROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MIEMBROS.
+           SELECT ARCHIVO-ID ASSIGN TO "MIEMBRO-ID.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ID.
+           SELECT ARCHIVO-BANDAS ASSIGN TO "BANDAS-EDAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BANDAS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-BANDAS.
+       01  BANDA-REG.
+           05 BE-LIMITE           PIC 9(3).
+           05 BE-NOMBRE           PIC X(20).
+
+       FD  ARCHIVO-MIEMBROS.
+       01  MIEMBRO-REG.
+           05 M-ID               PIC 9(6).
+           05 M-NOMBRE            PIC X(30).
+           05 M-ANO-NACIMIENTO    PIC 9(4).
+           05 M-MES-NACIMIENTO    PIC 9(2).
+           05 M-DIA-NACIMIENTO    PIC 9(2).
+           05 M-CATEGORIA         PIC X(20).
+           05 M-CATEGORIA-ALTA    PIC X(20).
+           05 M-FECHA-ALTA        PIC 9(8).
+
+       FD  ARCHIVO-ID.
+       01  ID-REG                 PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
        *>----------------------------------------------------
        *> VARIABLES DE ENTRADA
        *>----------------------------------------------------
-       77 EANO             PIC X(4).
+       77 NOMBRE            PIC X(30).
        *>---------------------------------------------------
        *> VARIABLES DE VALIDACION
        *>----------------------------------------------------
-       77 VAL-ANO          PIC 9(4).
-       77 ENTRADA-VALIDA   PIC X(1).
+       77 EDAD-VALIDA      PIC X(1) VALUE 'N'.
+       77 REF-VALIDA       PIC X(1) VALUE 'N'.
        *>----------------------------------------------------
-       *> VARIABLES DE CALCULO EDAD
+       *> VARIABLES DE CALCULO EDAD (FECHA DE REFERENCIA Y DE
+       *> NACIMIENTO COMPLETAS, PARA NO CONTAR DE MÁS A QUIEN
+       *> AÚN NO CUMPLE AÑOS)
        *>----------------------------------------------------
+       77 FECHA-REF-TXT     PIC X(8) VALUE SPACES.
+       77 FECHA-NAC-TXT     PIC X(8).
        77 CANO-ACTUAL       PIC 9(4).
+       77 REF-MES           PIC 9(2).
+       77 REF-DIA           PIC 9(2).
        77 CANO-NACIMI       PIC 9(4).
+       77 NAC-MES           PIC 9(2).
+       77 NAC-DIA           PIC 9(2).
+       77 EDAD-CALC         PIC S9(4).
        77 EDAD             PIC 9(2).
 
        *>----------------------------------------------------
@@ -28,37 +68,193 @@
        *>----------------------------------------------------
        77 CATEGORIA        PIC X(20).
        77 SEDAD-ES         PIC Z9(2).
+
+       *>----------------------------------------------------
+       *> VARIABLES DE ARCHIVO (FICHA DE SOCIO)
+       *>----------------------------------------------------
+       77 FS-MIEMBROS       PIC XX.
+       77 FS-ID              PIC XX.
+       77 ID-MIEMBRO         PIC 9(6) VALUE 0.
+       77 FECHA-ALTA         PIC 9(8).
+       77 DUPLICADO          PIC X VALUE 'N'.
+
+       *>----------------------------------------------------
+       *> TABLA COMPARTIDA DE BANDAS DE EDAD (BANDAS-EDAD.DAT)
+       *>----------------------------------------------------
+       77 FS-BANDAS          PIC XX.
+       01 MAX-BANDAS          PIC 9(2) VALUE 10.
+       01 TOTAL-BANDAS        PIC 9(2) VALUE 0.
+       01 TABLA-BANDAS.
+           05 BANDA OCCURS 10 TIMES.
+               10 TB-LIMITE    PIC 9(3).
+               10 TB-NOMBRE    PIC X(20).
+       01 IDX-BANDA            PIC 9(2).
+
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "Introduza el año actual :"
-           PERFORM VALIDAR-ENTRADA
-           MOVE VAL-ANO TO CANO-ACTUAL
-           DISPLAY "Introduzca el año de su nacimiento:"
-  ....     PERFORM VALIDAR-ENTRADA
-  ....     MOVE VAL-ANO TO CANO-NACIMI
-  ....     COMPUTE EDAD = CANO-ACTUAL - CANO-NACIMI
+           DISPLAY "Fecha de referencia (AAAAMMDD, en blanco para "
+                   "hoy):"
+           PERFORM UNTIL REF-VALIDA = 'S'
+               ACCEPT FECHA-REF-TXT
+               IF FECHA-REF-TXT = SPACES
+                   ACCEPT FECHA-REF-TXT FROM DATE YYYYMMDD
+                   MOVE 'S' TO REF-VALIDA
+               ELSE
+                   IF FECHA-REF-TXT (1:4) IS NOT NUMERIC
+                       OR FECHA-REF-TXT (5:2) IS NOT NUMERIC
+                       OR FECHA-REF-TXT (7:2) IS NOT NUMERIC
+                       DISPLAY "Fecha de referencia no válida. "
+                               "Intente de nuevo:"
+                   ELSE
+                       MOVE 'S' TO REF-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE FECHA-REF-TXT (1:4) TO CANO-ACTUAL
+           MOVE FECHA-REF-TXT (5:2) TO REF-MES
+           MOVE FECHA-REF-TXT (7:2) TO REF-DIA
+
+           DISPLAY "Introduzca su fecha de nacimiento (AAAAMMDD):"
+           PERFORM UNTIL EDAD-VALIDA = 'S'
+               ACCEPT FECHA-NAC-TXT
+               IF FECHA-NAC-TXT (1:4) IS NOT NUMERIC
+                   OR FECHA-NAC-TXT (5:2) IS NOT NUMERIC
+                   OR FECHA-NAC-TXT (7:2) IS NOT NUMERIC
+                   DISPLAY "Fecha de nacimiento no válida. "
+                           "Intente de nuevo:"
+               ELSE
+                   MOVE FECHA-NAC-TXT (1:4) TO CANO-NACIMI
+                   MOVE FECHA-NAC-TXT (5:2) TO NAC-MES
+                   MOVE FECHA-NAC-TXT (7:2) TO NAC-DIA
+                   COMPUTE EDAD-CALC = CANO-ACTUAL - CANO-NACIMI
+                   IF REF-MES < NAC-MES
+                       OR (REF-MES = NAC-MES AND REF-DIA < NAC-DIA)
+                       SUBTRACT 1 FROM EDAD-CALC
+                   END-IF
+                   IF EDAD-CALC < 0 OR EDAD-CALC > 99
+                       DISPLAY "Fecha de nacimiento no válida. "
+                               "Intente de nuevo:"
+                   ELSE
+                       MOVE 'S' TO EDAD-VALIDA
+                       MOVE EDAD-CALC TO EDAD
+                   END-IF
+               END-IF
+           END-PERFORM
            MOVE EDAD TO SEDAD-ES
            DISPLAY "Su edad es :" SEDAD-ES
-  ....     EVALUATE TRUE
-                WHEN EDAD > 0 AND EDAD <  13
-                     MOVE "Infantil" TO CATEGORIA
-                WHEN EDAD > 12 AND EDAD < 18
-                     MOVE "Juvenil" TO CATEGORIA
-                WHEN EDAD > 17 AND EDAD < 40
-                     MOVE "Adulto" TO CATEGORIA
-                WHEN EDAD > 39 AND EDAD < 140
-                     MOVE "Master" TO CATEGORIA
-           END-EVALUATE
+           PERFORM CARGAR-BANDAS-EDAD
+           PERFORM CLASIFICAR-EDAD
            DISPLAY "Categoria deportiva :" CATEGORIA
+
+           DISPLAY "Nombre del socio:"
+           ACCEPT NOMBRE
+           PERFORM VERIFICAR-DUPLICADO
+           IF DUPLICADO = 'S'
+               DISPLAY "Ya existe un socio con ese nombre y año de "
+                       "nacimiento. No se registró de nuevo."
+           ELSE
+               PERFORM ASIGNAR-ID-MIEMBRO
+               PERFORM GRABAR-MIEMBRO
+           END-IF
+
            STOP RUN.
-       VALIDAR-ENTRADA.
-           MOVE 'N' TO ENTRADA-VALIDA
-           PERFORM UNTIL ENTRADA-VALIDA = 'S'
-               ACCEPT EANO
-               MOVE FUNCTION NUMVAL (EANO) TO VAL-ANO
-               IF VAL-ANO = 0 AND EANO NOT = "0" AND EANO NOT = "0.00"
-                  DISPLAY "Intente denuevo"
-               ELSE
-                       MOVE 'S' TO ENTRADA-VALIDA
-               END-IF
-           END-PERFORM.
+
+       VERIFICAR-DUPLICADO.
+           MOVE 'N' TO DUPLICADO
+           OPEN INPUT ARCHIVO-MIEMBROS
+           IF FS-MIEMBROS = "00"
+               PERFORM UNTIL FS-MIEMBROS NOT = "00"
+                   READ ARCHIVO-MIEMBROS
+                       AT END
+                           MOVE "10" TO FS-MIEMBROS
+                       NOT AT END
+                           IF FUNCTION UPPER-CASE (M-NOMBRE) =
+                              FUNCTION UPPER-CASE (NOMBRE)
+                              AND M-ANO-NACIMIENTO = CANO-NACIMI
+                               MOVE 'S' TO DUPLICADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-MIEMBROS
+           END-IF.
+
+       ASIGNAR-ID-MIEMBRO.
+           OPEN INPUT ARCHIVO-ID
+           IF FS-ID = "00"
+               READ ARCHIVO-ID
+               MOVE ID-REG TO ID-MIEMBRO
+               CLOSE ARCHIVO-ID
+           END-IF
+           ADD 1 TO ID-MIEMBRO
+           OPEN OUTPUT ARCHIVO-ID
+           MOVE ID-MIEMBRO TO ID-REG
+           WRITE ID-REG
+           CLOSE ARCHIVO-ID
+           DISPLAY "Número de socio asignado: " ID-MIEMBRO.
+
+       GRABAR-MIEMBRO.
+           ACCEPT FECHA-ALTA FROM DATE YYYYMMDD
+           MOVE ID-MIEMBRO   TO M-ID
+           MOVE NOMBRE       TO M-NOMBRE
+           MOVE CANO-NACIMI  TO M-ANO-NACIMIENTO
+           MOVE NAC-MES      TO M-MES-NACIMIENTO
+           MOVE NAC-DIA      TO M-DIA-NACIMIENTO
+           MOVE CATEGORIA    TO M-CATEGORIA
+           MOVE CATEGORIA    TO M-CATEGORIA-ALTA
+           MOVE FECHA-ALTA   TO M-FECHA-ALTA
+           OPEN EXTEND ARCHIVO-MIEMBROS
+           IF FS-MIEMBROS = "35"
+               OPEN OUTPUT ARCHIVO-MIEMBROS
+           END-IF
+           WRITE MIEMBRO-REG
+           CLOSE ARCHIVO-MIEMBROS.
+
+       CARGAR-BANDAS-EDAD.
+           OPEN INPUT ARCHIVO-BANDAS
+           IF FS-BANDAS = "00"
+               PERFORM UNTIL FS-BANDAS NOT = "00"
+                   READ ARCHIVO-BANDAS
+                       AT END
+                           MOVE "10" TO FS-BANDAS
+                       NOT AT END
+                           IF TOTAL-BANDAS < MAX-BANDAS
+                               ADD 1 TO TOTAL-BANDAS
+                               MOVE BE-LIMITE
+                                   TO TB-LIMITE (TOTAL-BANDAS)
+                               MOVE BE-NOMBRE
+                                   TO TB-NOMBRE (TOTAL-BANDAS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           ELSE
+               MOVE 4 TO TOTAL-BANDAS
+               MOVE 013 TO TB-LIMITE (1)
+               MOVE "Infantil" TO TB-NOMBRE (1)
+               MOVE 018 TO TB-LIMITE (2)
+               MOVE "Juvenil" TO TB-NOMBRE (2)
+               MOVE 040 TO TB-LIMITE (3)
+               MOVE "Adulto" TO TB-NOMBRE (3)
+               MOVE 150 TO TB-LIMITE (4)
+               MOVE "Master" TO TB-NOMBRE (4)
+               OPEN OUTPUT ARCHIVO-BANDAS
+               PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                       UNTIL IDX-BANDA > TOTAL-BANDAS
+                   MOVE TB-LIMITE (IDX-BANDA) TO BE-LIMITE
+                   MOVE TB-NOMBRE (IDX-BANDA) TO BE-NOMBRE
+                   WRITE BANDA-REG
+               END-PERFORM
+               CLOSE ARCHIVO-BANDAS
+           END-IF.
+
+       CLASIFICAR-EDAD.
+           PERFORM VARYING IDX-BANDA FROM 1 BY 1
+                   UNTIL IDX-BANDA > TOTAL-BANDAS
+                      OR EDAD < TB-LIMITE (IDX-BANDA)
+               CONTINUE
+           END-PERFORM
+           IF IDX-BANDA > TOTAL-BANDAS
+               MOVE TB-NOMBRE (TOTAL-BANDAS) TO CATEGORIA
+           ELSE
+               MOVE TB-NOMBRE (IDX-BANDA) TO CATEGORIA
+           END-IF.
