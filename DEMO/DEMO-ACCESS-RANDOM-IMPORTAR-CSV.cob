@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOEX-ACCESS-RANDOM-IMPORTAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CSV ASSIGN TO DYNAMIC WS-NOMBRE-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+           SELECT CLIENTES ASSIGN TO "clientes.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS RECNUM
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CSV.
+       01  LINEA-CSV         PIC X(60).
+
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 NOMBRE     PIC X(30).
+           05 TELEFONO   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 RECNUM             PIC 9(4).
+       01 FS                 PIC XX.
+       01 FS-CSV             PIC XX.
+       01 WS-NOMBRE-CSV      PIC X(40) VALUE SPACES.
+       01 FIN-ARCHIVO        PIC X VALUE "N".
+
+       01 CAMPO-RECNUM       PIC X(4).
+       01 CONTADOR-LEIDOS    PIC 9(4) VALUE 0.
+       01 CONTADOR-CARGADOS  PIC 9(4) VALUE 0.
+       01 CONTADOR-ERRORES   PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "== IMPORTACIÓN MASIVA DE CLIENTES DESDE CSV =="
+           DISPLAY "Nombre del archivo CSV (RECNUM,NOMBRE,TELEFONO): "
+           ACCEPT WS-NOMBRE-CSV
+
+           OPEN INPUT ARCHIVO-CSV
+           IF FS-CSV NOT = "00"
+               DISPLAY "No se pudo abrir el archivo: " WS-NOMBRE-CSV
+               STOP RUN
+           END-IF
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
+
+           PERFORM HASTA-FIN
+
+           CLOSE ARCHIVO-CSV
+           CLOSE CLIENTES
+
+           DISPLAY "-----------------------------------------"
+           DISPLAY "Líneas leídas:    " CONTADOR-LEIDOS
+           DISPLAY "Clientes cargados: " CONTADOR-CARGADOS
+           DISPLAY "Errores:           " CONTADOR-ERRORES
+           STOP RUN.
+
+       HASTA-FIN.
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               READ ARCHIVO-CSV
+                   AT END
+                       MOVE "S" TO FIN-ARCHIVO
+                   NOT AT END
+                       ADD 1 TO CONTADOR-LEIDOS
+                       PERFORM CARGAR-LINEA-CSV
+               END-READ
+           END-PERFORM.
+
+       CARGAR-LINEA-CSV.
+           UNSTRING LINEA-CSV DELIMITED BY ","
+               INTO CAMPO-RECNUM, NOMBRE, TELEFONO
+           END-UNSTRING
+
+           IF FUNCTION TRIM(CAMPO-RECNUM) IS NOT NUMERIC
+               DISPLAY "Línea inválida, se omite: " LINEA-CSV
+               ADD 1 TO CONTADOR-ERRORES
+           ELSE
+               MOVE FUNCTION TRIM(CAMPO-RECNUM) TO RECNUM
+               WRITE REGISTRO-CLIENTE INVALID KEY
+                   REWRITE REGISTRO-CLIENTE INVALID KEY
+                       DISPLAY "ERROR al grabar el cliente " RECNUM
+                       ADD 1 TO CONTADOR-ERRORES
+                   NOT INVALID KEY
+                       ADD 1 TO CONTADOR-CARGADOS
+                   END-REWRITE
+               NOT INVALID KEY
+                   ADD 1 TO CONTADOR-CARGADOS
+               END-WRITE
+           END-IF.
