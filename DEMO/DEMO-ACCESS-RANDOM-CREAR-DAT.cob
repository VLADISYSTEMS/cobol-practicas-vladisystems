@@ -21,24 +21,59 @@
        01 RECNUM         PIC 9(4).
        01 FS             PIC XX.
        01 OPCION         PIC X VALUE "S".
+       01 CONFIRMA-SOBRESCRIBIR PIC X VALUE "N".
+
+       *> Marca los números de cliente ya grabados en esta sesión, para
+       *> detectar duplicados antes de que un WRITE repetido los pise.
+       01 RECNUM-USADOS  PIC X(9999) VALUE SPACES.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN OUTPUT CLIENTES
+           CLOSE CLIENTES
+           OPEN I-O CLIENTES
 
            PERFORM UNTIL OPCION = "N"
                DISPLAY "Ingrese número de cliente (1-9999): "
                ACCEPT RECNUM
+               PERFORM UNTIL RECNUM >= 1 AND RECNUM <= 9999
+                   DISPLAY "Número inválido. Ingrese número de "
+                           "cliente (1-9999): "
+                   ACCEPT RECNUM
+               END-PERFORM
+
+               IF RECNUM-USADOS(RECNUM:1) = "X"
+                   DISPLAY "Ya se ingresó el cliente " RECNUM
+                           " en esta sesión."
+                   DISPLAY "¿Desea sobrescribirlo? (S/N):"
+                   ACCEPT CONFIRMA-SOBRESCRIBIR
+                   MOVE FUNCTION UPPER-CASE(CONFIRMA-SOBRESCRIBIR)
+                        TO CONFIRMA-SOBRESCRIBIR
+               ELSE
+                   MOVE "S" TO CONFIRMA-SOBRESCRIBIR
+               END-IF
 
-               DISPLAY "Ingrese nombre del cliente:"
-               ACCEPT NOMBRE
+               IF CONFIRMA-SOBRESCRIBIR = "S"
+                   DISPLAY "Ingrese nombre del cliente:"
+                   ACCEPT NOMBRE
 
-               DISPLAY "Ingrese teléfono:"
-               ACCEPT TELEFONO
+                   DISPLAY "Ingrese teléfono:"
+                   ACCEPT TELEFONO
 
-               WRITE REGISTRO-CLIENTE INVALID KEY
-                   DISPLAY "ERROR al grabar registro"
-               END-WRITE
+                   IF RECNUM-USADOS(RECNUM:1) = "X"
+                       REWRITE REGISTRO-CLIENTE INVALID KEY
+                           DISPLAY "ERROR al regrabar registro"
+                       END-REWRITE
+                   ELSE
+                       WRITE REGISTRO-CLIENTE INVALID KEY
+                           DISPLAY "ERROR al grabar registro"
+                       NOT INVALID KEY
+                           MOVE "X" TO RECNUM-USADOS(RECNUM:1)
+                       END-WRITE
+                   END-IF
+               ELSE
+                   DISPLAY "Registro no modificado."
+               END-IF
 
                DISPLAY "¿Desea agregar otro cliente? (S/N):"
                ACCEPT OPCION
