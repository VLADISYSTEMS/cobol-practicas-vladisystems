@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOEX-ACCESS-RANDOM-BUSCAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "clientes.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS RECNUM
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 NOMBRE     PIC X(30).
+           05 TELEFONO   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 RECNUM             PIC 9(4).
+       01 FS                 PIC XX.
+       01 OPCION             PIC X VALUE "S".
+       01 TERMINO-BUSCADO    PIC X(30).
+       01 TERMINO-MAYUS      PIC X(30).
+       01 NOMBRE-MAYUS       PIC X(30).
+       01 FIN-ARCHIVO        PIC X VALUE "N".
+       01 CONTADOR-COINCID   PIC 9(4) VALUE 0.
+       01 LARGO-TERMINO      PIC 9(2) VALUE 0.
+       01 LARGO-NOMBRE       PIC 9(2) VALUE 0.
+       01 IDX-POS            PIC 9(2) VALUE 0.
+       01 COINCIDE           PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "No se pudo abrir clientes.dat (" FS ")"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL OPCION = "N"
+               DISPLAY "Nombre (o parte del nombre) a buscar: "
+               ACCEPT TERMINO-BUSCADO
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(TERMINO-BUSCADO))
+                    TO TERMINO-MAYUS
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(TERMINO-BUSCADO))
+                    TO LARGO-TERMINO
+
+               MOVE 0 TO CONTADOR-COINCID
+               MOVE "N" TO FIN-ARCHIVO
+               MOVE 1 TO RECNUM
+               START CLIENTES KEY IS NOT LESS THAN RECNUM
+                   INVALID KEY
+                       MOVE "S" TO FIN-ARCHIVO
+               END-START
+
+               PERFORM UNTIL FIN-ARCHIVO = "S"
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           MOVE "S" TO FIN-ARCHIVO
+                       NOT AT END
+                           PERFORM EVALUAR-COINCIDENCIA
+                   END-READ
+               END-PERFORM
+
+               IF CONTADOR-COINCID = 0
+                   DISPLAY "No se encontraron clientes con ese nombre."
+               ELSE
+                   DISPLAY "Coincidencias encontradas: "
+                           CONTADOR-COINCID
+               END-IF
+
+               DISPLAY "¿Desea realizar otra búsqueda? (S/N):"
+               ACCEPT OPCION
+               MOVE FUNCTION UPPER-CASE(OPCION) TO OPCION
+           END-PERFORM
+
+           CLOSE CLIENTES
+           STOP RUN.
+
+       EVALUAR-COINCIDENCIA.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NOMBRE))
+                TO NOMBRE-MAYUS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NOMBRE)) TO LARGO-NOMBRE
+
+           MOVE "N" TO COINCIDE
+           IF LARGO-TERMINO > 0 AND LARGO-TERMINO NOT > LARGO-NOMBRE
+               PERFORM VARYING IDX-POS FROM 1 BY 1
+                       UNTIL IDX-POS >
+                             LARGO-NOMBRE - LARGO-TERMINO + 1
+                          OR COINCIDE = "S"
+                   IF NOMBRE-MAYUS (IDX-POS:LARGO-TERMINO) =
+                      TERMINO-MAYUS (1:LARGO-TERMINO)
+                       MOVE "S" TO COINCIDE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF COINCIDE = "S"
+               ADD 1 TO CONTADOR-COINCID
+               DISPLAY "  Cliente " RECNUM ": " NOMBRE
+                       " Teléfono: " TELEFONO
+           END-IF.
