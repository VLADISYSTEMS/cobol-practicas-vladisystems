@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOEX-ACCESS-RANDOM-MANTENER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "clientes.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS RECNUM
+               FILE STATUS IS FS.
+
+           SELECT CLIENTES-RESPALDO ASSIGN TO DYNAMIC
+                   NOMBRE-ARCHIVO-RESPALDO
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-RESPALDO.
+
+           SELECT CLIENTES-HIST ASSIGN TO "CLIENTES-HIST.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTE.
+           05 NOMBRE     PIC X(30).
+           05 TELEFONO   PIC X(10).
+
+       FD  CLIENTES-RESPALDO.
+       01  REGISTRO-CLIENTE-RESPALDO.
+           05 NOMBRE-RESPALDO     PIC X(30).
+           05 TELEFONO-RESPALDO   PIC X(10).
+
+       FD  CLIENTES-HIST.
+       01  LINEA-HIST        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 RECNUM         PIC 9(4).
+       01 FS             PIC XX.
+       01 OPCION         PIC X VALUE "S".
+       01 OPCION-MENU    PIC 9 VALUE 0.
+       01 NOMBRE-NUEVO   PIC X(30).
+       01 TELEFONO-NUEVO PIC X(10).
+       01 NOMBRE-ANTES   PIC X(30).
+       01 TELEFONO-ANTES PIC X(10).
+
+       01 NOMBRE-ARCHIVO-RESPALDO PIC X(30).
+       01 FS-RESPALDO             PIC XX.
+       01 FECHA-RESPALDO          PIC 9(8).
+       01 FIN-RESPALDO            PIC X VALUE "N".
+       01 CONTADOR-RESPALDO       PIC 9(4) VALUE 0.
+
+       01 FS-HIST         PIC XX.
+       01 FECHA-HIST      PIC 9(8).
+       01 HORA-HIST       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM RESPALDAR-CLIENTES
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "No se pudo abrir clientes.dat (" FS ")"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL OPCION = "N"
+               DISPLAY " "
+               DISPLAY "1. Actualizar cliente"
+               DISPLAY "2. Eliminar cliente"
+               ACCEPT OPCION-MENU
+
+               EVALUATE OPCION-MENU
+                   WHEN 1
+                       PERFORM ACTUALIZAR-CLIENTE
+                   WHEN 2
+                       PERFORM ELIMINAR-CLIENTE
+                   WHEN OTHER
+                       DISPLAY "Opción inválida."
+               END-EVALUATE
+
+               DISPLAY "¿Desea realizar otra operación? (S/N):"
+               ACCEPT OPCION
+               MOVE FUNCTION UPPER-CASE(OPCION) TO OPCION
+           END-PERFORM
+
+           CLOSE CLIENTES
+           DISPLAY "Mantenimiento de clientes.dat finalizado."
+           STOP RUN.
+
+       ACTUALIZAR-CLIENTE.
+           DISPLAY "Ingrese número de cliente a actualizar (1-9999): "
+           ACCEPT RECNUM
+
+           READ CLIENTES INVALID KEY
+               DISPLAY "No existe un cliente con ese número."
+           NOT INVALID KEY
+               MOVE NOMBRE TO NOMBRE-ANTES
+               MOVE TELEFONO TO TELEFONO-ANTES
+               DISPLAY "Cliente actual -> Nombre: " NOMBRE
+                       " Teléfono: " TELEFONO
+               DISPLAY "Nuevo nombre (ENTER para no cambiar): "
+               ACCEPT NOMBRE-NUEVO
+               DISPLAY "Nuevo teléfono (ENTER para no cambiar): "
+               ACCEPT TELEFONO-NUEVO
+
+               IF NOMBRE-NUEVO NOT = SPACES
+                   MOVE NOMBRE-NUEVO TO NOMBRE
+               END-IF
+               IF TELEFONO-NUEVO NOT = SPACES
+                   MOVE TELEFONO-NUEVO TO TELEFONO
+               END-IF
+
+               REWRITE REGISTRO-CLIENTE INVALID KEY
+                   DISPLAY "ERROR al actualizar el registro."
+               NOT INVALID KEY
+                   DISPLAY "Cliente actualizado."
+                   PERFORM GRABAR-HIST-ACTUALIZACION
+               END-REWRITE
+           END-READ.
+
+       ELIMINAR-CLIENTE.
+           DISPLAY "Ingrese número de cliente a eliminar (1-9999): "
+           ACCEPT RECNUM
+
+           READ CLIENTES INVALID KEY
+               DISPLAY "No existe un cliente con ese número."
+           NOT INVALID KEY
+               MOVE NOMBRE TO NOMBRE-ANTES
+               MOVE TELEFONO TO TELEFONO-ANTES
+               DELETE CLIENTES INVALID KEY
+                   DISPLAY "No se pudo eliminar el registro."
+               NOT INVALID KEY
+                   DISPLAY "Cliente eliminado."
+                   PERFORM GRABAR-HIST-ELIMINACION
+               END-DELETE
+           END-READ.
+
+       RESPALDAR-CLIENTES.
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "clientes.dat no existe todavía; "
+                       "no se genera respaldo."
+               CLOSE CLIENTES
+               EXIT PARAGRAPH
+           END-IF
+
+           ACCEPT FECHA-RESPALDO FROM DATE YYYYMMDD
+           STRING "CLIENTES-" DELIMITED BY SIZE
+                  FECHA-RESPALDO DELIMITED BY SIZE
+                  ".BAK" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-RESPALDO
+
+           OPEN OUTPUT CLIENTES-RESPALDO
+           IF FS-RESPALDO NOT = "00"
+               DISPLAY "No se pudo crear el respaldo "
+                       NOMBRE-ARCHIVO-RESPALDO
+               CLOSE CLIENTES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO RECNUM
+           START CLIENTES KEY IS NOT LESS THAN RECNUM
+               INVALID KEY
+                   MOVE "S" TO FIN-RESPALDO
+           END-START
+
+           PERFORM UNTIL FIN-RESPALDO = "S"
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE "S" TO FIN-RESPALDO
+                   NOT AT END
+                       MOVE NOMBRE TO NOMBRE-RESPALDO
+                       MOVE TELEFONO TO TELEFONO-RESPALDO
+                       WRITE REGISTRO-CLIENTE-RESPALDO
+                       ADD 1 TO CONTADOR-RESPALDO
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES
+           CLOSE CLIENTES-RESPALDO
+           DISPLAY "Respaldo generado: " NOMBRE-ARCHIVO-RESPALDO
+                   " (" CONTADOR-RESPALDO " clientes)".
+
+       GRABAR-HIST-ACTUALIZACION.
+           ACCEPT FECHA-HIST FROM DATE YYYYMMDD
+           ACCEPT HORA-HIST FROM TIME
+           MOVE SPACES TO LINEA-HIST
+           STRING FECHA-HIST DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HORA-HIST DELIMITED BY SIZE
+                  " ACTUALIZAR " DELIMITED BY SIZE
+                  RECNUM DELIMITED BY SIZE
+                  " ANTES=" DELIMITED BY SIZE
+                  FUNCTION TRIM(NOMBRE-ANTES) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(TELEFONO-ANTES) DELIMITED BY SIZE
+                  " DESPUES=" DELIMITED BY SIZE
+                  FUNCTION TRIM(NOMBRE) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(TELEFONO) DELIMITED BY SIZE
+                  INTO LINEA-HIST
+           PERFORM ESCRIBIR-HIST.
+
+       GRABAR-HIST-ELIMINACION.
+           ACCEPT FECHA-HIST FROM DATE YYYYMMDD
+           ACCEPT HORA-HIST FROM TIME
+           MOVE SPACES TO LINEA-HIST
+           STRING FECHA-HIST DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HORA-HIST DELIMITED BY SIZE
+                  " ELIMINAR " DELIMITED BY SIZE
+                  RECNUM DELIMITED BY SIZE
+                  " ANTES=" DELIMITED BY SIZE
+                  FUNCTION TRIM(NOMBRE-ANTES) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(TELEFONO-ANTES) DELIMITED BY SIZE
+                  INTO LINEA-HIST
+           PERFORM ESCRIBIR-HIST.
+
+       ESCRIBIR-HIST.
+           OPEN EXTEND CLIENTES-HIST
+           IF FS-HIST = "35"
+               OPEN OUTPUT CLIENTES-HIST
+           END-IF
+           WRITE LINEA-HIST
+           CLOSE CLIENTES-HIST.
