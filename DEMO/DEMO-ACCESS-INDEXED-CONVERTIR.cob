@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOEX-ACCESS-INDEXED-CONVERTIR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CLIENTES-TXT ASSIGN TO "clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-TXT.
+
+           SELECT CLIENTES-INDEXADO ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE
+               FILE STATUS IS FS-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CLIENTES-TXT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  LINEA-CLIENTES-TXT.
+           05 NOMBRE-TXT      PIC X(30).
+           05 TELEFONO-TXT    PIC X(10).
+           05 FILLER          PIC X(10).
+
+       FD  CLIENTES-INDEXADO.
+       01  REGISTRO-CLIENTE-IDX.
+           05 ID-CLIENTE      PIC 9(4).
+           05 NOMBRE-IDX      PIC X(30).
+           05 TELEFONO-IDX    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 FS-TXT             PIC XX.
+       77 FS-IDX             PIC XX.
+       77 FIN-ARCHIVO        PIC X VALUE "N".
+       77 CONTADOR-CLIENTES  PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "== CONVERSIÓN DE clientes.txt A CLIENTES.IDX =="
+
+           OPEN INPUT ARCHIVO-CLIENTES-TXT
+           IF FS-TXT NOT = "00"
+               DISPLAY "No se pudo abrir clientes.txt (" FS-TXT ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CLIENTES-INDEXADO
+           IF FS-IDX NOT = "00"
+               DISPLAY "No se pudo abrir CLIENTES.IDX (" FS-IDX ")"
+               STOP RUN
+           END-IF
+
+           PERFORM HASTA-FIN
+
+           CLOSE ARCHIVO-CLIENTES-TXT
+           CLOSE CLIENTES-INDEXADO
+
+           DISPLAY "Clientes convertidos: " CONTADOR-CLIENTES
+           DISPLAY "== FIN DE LA CONVERSIÓN =="
+           STOP RUN.
+
+       HASTA-FIN.
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               READ ARCHIVO-CLIENTES-TXT
+                   AT END
+                       MOVE "S" TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM CONVERTIR-REGISTRO
+               END-READ
+           END-PERFORM.
+
+       CONVERTIR-REGISTRO.
+           ADD 1 TO CONTADOR-CLIENTES
+           MOVE CONTADOR-CLIENTES TO ID-CLIENTE
+           MOVE NOMBRE-TXT TO NOMBRE-IDX
+           MOVE TELEFONO-TXT TO TELEFONO-IDX
+
+           WRITE REGISTRO-CLIENTE-IDX INVALID KEY
+               DISPLAY "ERROR al grabar el cliente " ID-CLIENTE
+           END-WRITE.
