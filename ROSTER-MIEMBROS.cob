@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-MIEMBROS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-MIEMBROS ASSIGN TO "MIEMBROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MIEMBROS.
+           SELECT ARCHIVO-ROSTER
+               ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-ROSTER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ROSTER.
+       01  LINEA-ROSTER           PIC X(100).
+
+       FD  ARCHIVO-MIEMBROS.
+       01  MIEMBRO-REG.
+           05 M-ID                PIC 9(6).
+           05 M-NOMBRE             PIC X(30).
+           05 M-ANO-NACIMIENTO     PIC 9(4).
+           05 M-MES-NACIMIENTO     PIC 9(2).
+           05 M-DIA-NACIMIENTO     PIC 9(2).
+           05 M-CATEGORIA          PIC X(20).
+           05 M-CATEGORIA-ALTA     PIC X(20).
+           05 M-FECHA-ALTA         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       COPY FECHA-COMUN.
+       COPY ENCABEZADO-WS.
+
+       01 FS-MIEMBROS            PIC XX.
+       01 FS-ROSTER              PIC XX.
+       01 FIN-ARCHIVO            PIC X VALUE 'N'.
+       01 NOMBRE-ARCHIVO-ROSTER  PIC X(30).
+       01 LINEA-SALIDA           PIC X(100).
+
+       *>----------------------------------------------------
+       *> MIEMBROS EN MEMORIA (PARA ORDENAR POR LIGA)
+       *>----------------------------------------------------
+       01 MAX-MIEMBROS           PIC 9(3) VALUE 200.
+       01 TOTAL-MIEMBROS         PIC 9(3) VALUE 0.
+       01 TABLA-MIEMBROS.
+           05 TM-ENTRADA OCCURS 200 TIMES.
+               10 TM-ID              PIC 9(6).
+               10 TM-NOMBRE          PIC X(30).
+               10 TM-ANO             PIC 9(4).
+               10 TM-MES             PIC 9(2).
+               10 TM-DIA             PIC 9(2).
+               10 TM-CATEGORIA       PIC X(20).
+               10 TM-CATEGORIA-ALTA  PIC X(20).
+       01 IDX                    PIC 9(3).
+       01 IDX-MENOR               PIC 9(3).
+       01 IDX-ORD                 PIC 9(3).
+       01 TM-ID-TMP               PIC 9(6).
+       01 TM-NOMBRE-TMP           PIC X(30).
+       01 TM-ANO-TMP              PIC 9(4).
+       01 TM-MES-TMP              PIC 9(2).
+       01 TM-DIA-TMP              PIC 9(2).
+       01 TM-CATEGORIA-TMP        PIC X(20).
+       01 TM-CATEGORIA-ALTA-TMP   PIC X(20).
+
+       01 CATEGORIA-FILTRO       PIC X(20).
+       01 CONTADOR-LIGA          PIC 9(3).
+       01 OPERADOR               PIC X(20).
+
+       *>----------------------------------------------------
+       *> CALCULO DE EDAD A LA FECHA DEL REPORTE
+       *>----------------------------------------------------
+       01 REF-ANO                PIC 9(4).
+       01 REF-MES                PIC 9(2).
+       01 REF-DIA                PIC 9(2).
+       01 EDAD-CALC              PIC S9(4).
+       01 EDAD                   PIC 9(3).
+       01 F-EDAD                 PIC Z9.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM CARGAR-MIEMBROS
+
+           IF TOTAL-MIEMBROS = 0
+               DISPLAY "No hay miembros registrados."
+               STOP RUN
+           END-IF
+
+           PERFORM ACEPTAR-FECHA-COMPLETA
+           MOVE FC-FECHA-YYYYMMDD (1:4) TO REF-ANO
+           MOVE FC-FECHA-YYYYMMDD (5:2) TO REF-MES
+           MOVE FC-FECHA-YYYYMMDD (7:2) TO REF-DIA
+           MOVE FC-FECHA-YYYYMMDD TO EC-FECHA-REPORTE
+           MOVE "ROSTER DE MIEMBROS POR LIGA" TO EC-TITULO
+           DISPLAY "Ingrese nombre del operador: "
+           ACCEPT OPERADOR
+           MOVE OPERADOR TO EC-OPERADOR
+           PERFORM ORDENAR-MIEMBROS-POR-NOMBRE
+           PERFORM OBTENER-ARCHIVO-ROSTER
+           OPEN OUTPUT ARCHIVO-ROSTER
+
+           PERFORM IMPRIMIR-ENCABEZADO
+           PERFORM ESCRIBIR-ENCABEZADO
+
+           MOVE "Infantil" TO CATEGORIA-FILTRO
+           PERFORM MOSTRAR-LIGA
+           MOVE "Juvenil"  TO CATEGORIA-FILTRO
+           PERFORM MOSTRAR-LIGA
+           MOVE "Adulto"   TO CATEGORIA-FILTRO
+           PERFORM MOSTRAR-LIGA
+           MOVE "Master"   TO CATEGORIA-FILTRO
+           PERFORM MOSTRAR-LIGA
+
+           CLOSE ARCHIVO-ROSTER
+           DISPLAY "Roster grabado en: " NOMBRE-ARCHIVO-ROSTER
+
+           STOP RUN.
+
+       OBTENER-ARCHIVO-ROSTER.
+           STRING "ROSTER-MIEMBROS-" DELIMITED BY SIZE
+                  FC-FECHA-YYYYMMDD DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-ROSTER.
+
+       ESCRIBIR-LINEA.
+           DISPLAY LINEA-SALIDA
+           WRITE LINEA-ROSTER FROM LINEA-SALIDA.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE EC-LINEA-1 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE EC-LINEA-2 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE EC-LINEA-3 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       CARGAR-MIEMBROS.
+           OPEN INPUT ARCHIVO-MIEMBROS
+           IF FS-MIEMBROS = "00"
+               PERFORM UNTIL FIN-ARCHIVO = 'S'
+                   READ ARCHIVO-MIEMBROS
+                       AT END
+                           MOVE 'S' TO FIN-ARCHIVO
+                       NOT AT END
+                           IF TOTAL-MIEMBROS < MAX-MIEMBROS
+                               ADD 1 TO TOTAL-MIEMBROS
+                               MOVE M-ID TO TM-ID (TOTAL-MIEMBROS)
+                               MOVE M-NOMBRE
+                                   TO TM-NOMBRE (TOTAL-MIEMBROS)
+                               MOVE M-ANO-NACIMIENTO
+                                   TO TM-ANO (TOTAL-MIEMBROS)
+                               MOVE M-MES-NACIMIENTO
+                                   TO TM-MES (TOTAL-MIEMBROS)
+                               MOVE M-DIA-NACIMIENTO
+                                   TO TM-DIA (TOTAL-MIEMBROS)
+                               MOVE M-CATEGORIA
+                                   TO TM-CATEGORIA (TOTAL-MIEMBROS)
+                               MOVE M-CATEGORIA-ALTA
+                                   TO TM-CATEGORIA-ALTA (TOTAL-MIEMBROS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-MIEMBROS
+           END-IF.
+
+       ORDENAR-MIEMBROS-POR-NOMBRE.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX >= TOTAL-MIEMBROS
+               MOVE IDX TO IDX-MENOR
+               PERFORM VARYING IDX-ORD FROM IDX BY 1
+                       UNTIL IDX-ORD > TOTAL-MIEMBROS
+                   IF TM-NOMBRE (IDX-ORD) < TM-NOMBRE (IDX-MENOR)
+                       MOVE IDX-ORD TO IDX-MENOR
+                   END-IF
+               END-PERFORM
+               IF IDX-MENOR NOT = IDX
+                   MOVE TM-ID              (IDX) TO TM-ID-TMP
+                   MOVE TM-NOMBRE          (IDX) TO TM-NOMBRE-TMP
+                   MOVE TM-ANO             (IDX) TO TM-ANO-TMP
+                   MOVE TM-MES             (IDX) TO TM-MES-TMP
+                   MOVE TM-DIA             (IDX) TO TM-DIA-TMP
+                   MOVE TM-CATEGORIA       (IDX) TO TM-CATEGORIA-TMP
+                   MOVE TM-CATEGORIA-ALTA  (IDX)
+                       TO TM-CATEGORIA-ALTA-TMP
+
+                   MOVE TM-ID             (IDX-MENOR) TO TM-ID (IDX)
+                   MOVE TM-NOMBRE         (IDX-MENOR)
+                       TO TM-NOMBRE (IDX)
+                   MOVE TM-ANO            (IDX-MENOR) TO TM-ANO (IDX)
+                   MOVE TM-MES            (IDX-MENOR) TO TM-MES (IDX)
+                   MOVE TM-DIA            (IDX-MENOR) TO TM-DIA (IDX)
+                   MOVE TM-CATEGORIA      (IDX-MENOR)
+                       TO TM-CATEGORIA (IDX)
+                   MOVE TM-CATEGORIA-ALTA (IDX-MENOR)
+                       TO TM-CATEGORIA-ALTA (IDX)
+
+                   MOVE TM-ID-TMP             TO TM-ID (IDX-MENOR)
+                   MOVE TM-NOMBRE-TMP         TO TM-NOMBRE (IDX-MENOR)
+                   MOVE TM-ANO-TMP            TO TM-ANO (IDX-MENOR)
+                   MOVE TM-MES-TMP            TO TM-MES (IDX-MENOR)
+                   MOVE TM-DIA-TMP            TO TM-DIA (IDX-MENOR)
+                   MOVE TM-CATEGORIA-TMP
+                       TO TM-CATEGORIA (IDX-MENOR)
+                   MOVE TM-CATEGORIA-ALTA-TMP
+                       TO TM-CATEGORIA-ALTA (IDX-MENOR)
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-EDAD.
+           COMPUTE EDAD-CALC = REF-ANO - TM-ANO (IDX)
+           IF REF-MES < TM-MES (IDX)
+               OR (REF-MES = TM-MES (IDX) AND REF-DIA < TM-DIA (IDX))
+               SUBTRACT 1 FROM EDAD-CALC
+           END-IF
+           MOVE EDAD-CALC TO EDAD
+           MOVE EDAD TO F-EDAD.
+
+       MOSTRAR-LIGA.
+           MOVE 0 TO CONTADOR-LIGA
+           MOVE "-------------------------------" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Liga: " DELIMITED BY SIZE
+                  CATEGORIA-FILTRO DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE "-------------------------------" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-MIEMBROS
+               IF TM-CATEGORIA (IDX) = CATEGORIA-FILTRO
+                   ADD 1 TO CONTADOR-LIGA
+                   PERFORM CALCULAR-EDAD
+                   MOVE SPACES TO LINEA-SALIDA
+                   STRING TM-ID (IDX) DELIMITED BY SIZE
+                          " | " DELIMITED BY SIZE
+                          TM-NOMBRE (IDX) DELIMITED BY SIZE
+                          " | Edad: " DELIMITED BY SIZE
+                          FUNCTION TRIM(F-EDAD) DELIMITED BY SIZE
+                          " | Nac: " DELIMITED BY SIZE
+                          TM-ANO (IDX) DELIMITED BY SIZE
+                          " | Alta: " DELIMITED BY SIZE
+                          TM-CATEGORIA-ALTA (IDX) DELIMITED BY SIZE
+                          INTO LINEA-SALIDA
+                   PERFORM ESCRIBIR-LINEA
+                   PERFORM CONTROLAR-SALTO-PAGINA
+                   IF EC-REIMPRIMIR-ENCABEZADO = 'S'
+                       PERFORM IMPRIMIR-ENCABEZADO
+                       PERFORM ESCRIBIR-ENCABEZADO
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Total en la liga: " DELIMITED BY SIZE
+                  CONTADOR-LIGA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       COPY FECHA-COMUN-RUTINAS.
+       COPY ENCABEZADO-RUTINAS.
