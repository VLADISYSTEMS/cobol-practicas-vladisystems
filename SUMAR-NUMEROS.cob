@@ -2,22 +2,100 @@
        PROGRAM-ID. SUMAR-NUMEROS.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "SUMAR-NUMEROS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKP.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "SUMAR-NUMEROS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BITACORA.
+           SELECT ARCHIVO-ENTRADA-LOTE ASSIGN TO DYNAMIC WS-NOMBRE-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
+           SELECT ARCHIVO-CSV ASSIGN TO "SUMAR-NUMEROS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CHECKPOINT.
+       01  CKP-REG                PIC S9(9)V99.
+
+       FD  ARCHIVO-BITACORA.
+       01  LINEA-BITACORA         PIC X(40).
+
+       FD  ARCHIVO-ENTRADA-LOTE.
+       01  LINEA-ENTRADA-LOTE     PIC X(20).
+
+       FD  ARCHIVO-CSV.
+       01  LINEA-CSV              PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        *> Variables para entrada y validaciÃ³n
        77 NUM1           PIC X(20).
-       77 NUM-NUM        PIC 9(7)V99 VALUE 0.
+       77 NUM-NUM        PIC S9(7)V99 VALUE 0.
        77 ENTRADA-VALIDA PIC X VALUE 'N'.
 
        *> Variables de presentaciÃ³n
-       77 NUM-MOSTRAR    PIC ZZ,ZZZ,ZZ9.99.
-       77 TOTAL-MOSTRAR  PIC ZZ,ZZZ,ZZ9.99.
+       77 NUM-MOSTRAR    PIC -Z,ZZZ,ZZ9.99.
 
        *> Variables de control
        77 RESPUESTA-USUARIO PIC X VALUE 'S'.
-       77 TOTAL              PIC 9(9)V99 VALUE 0.
+       COPY MONEDA-COMUN
+           REPLACING ==MONTO== BY ==TOTAL==
+                     ==MONTO-MOSTRAR== BY ==TOTAL-MOSTRAR==.
+
+       *> Variables de checkpoint (continuidad entre sesiones)
+       77 FS-CKP             PIC XX.
+       77 RESPUESTA-CARGAR   PIC X VALUE 'N'.
+
+       *> Variables de bitÃ¡cora de auditorÃ­a
+       77 FS-BITACORA        PIC XX.
+       77 FECHA-BITACORA     PIC 9(8).
+       77 HORA-BITACORA      PIC 9(8).
+
+       *> Variables de entrada por lote (modo no interactivo)
+       77 WS-NOMBRE-LOTE     PIC X(40) VALUE SPACES.
+       77 FS-LOTE            PIC XX.
+       77 MODO-ENTRADA       PIC X VALUE 'I'.
+           88 MODO-INTERACTIVO   VALUE 'I'.
+           88 MODO-LOTE          VALUE 'L'.
+
+       *> Variables de estadÃ­sticas de la sesiÃ³n
+       77 CONTADOR-NUM       PIC 9(7) VALUE 0.
+       77 PRIMERA-ENTRADA    PIC X VALUE 'S'.
+       77 NUM-MAXIMO         PIC S9(7)V99 VALUE 0.
+       77 NUM-MINIMO         PIC S9(7)V99 VALUE 0.
+       77 PROMEDIO           PIC S9(7)V99 VALUE 0.
+       77 MAX-MOSTRAR        PIC -Z,ZZZ,ZZ9.99.
+       77 MIN-MOSTRAR        PIC -Z,ZZZ,ZZ9.99.
+       77 PROMEDIO-MOSTRAR   PIC -Z,ZZZ,ZZ9.99.
+
+       *> Variables para deshacer la Ãºltima entrada
+       77 ULTIMO-NUM         PIC S9(7)V99 VALUE 0.
+       77 HAY-ULTIMO         PIC X VALUE 'N'.
+
+       *> Categorias de entrada, para subtotales (p.ej. Efectivo/Tarjeta)
+       77 CATEGORIA-ACTUAL   PIC X(15) VALUE SPACES.
+       77 NUM-CATEGORIAS     PIC 9(2) VALUE 0.
+       01 TABLA-CATEGORIAS.
+           05 CAT-ENTRADA OCCURS 10 TIMES INDEXED BY IDX-CAT.
+               10 CAT-NOMBRE    PIC X(15) VALUE SPACES.
+               10 CAT-SUBTOTAL  PIC S9(9)V99 VALUE 0.
+       77 SUBTOTAL-MOSTRAR   PIC -Z,ZZZ,ZZ9.99.
+
+       *> Historial de la sesiÃ³n, para la exportaciÃ³n a CSV
+       77 NUM-ENTRADAS       PIC 9(3) VALUE 0.
+       01 TABLA-ENTRADAS.
+           05 ENTRADA-SESION OCCURS 500 TIMES INDEXED BY IDX-ENT.
+               10 ENT-NUM        PIC S9(7)V99.
+               10 ENT-CATEGORIA  PIC X(15).
+       77 FS-CSV              PIC XX.
+       77 RESPUESTA-CSV       PIC X VALUE 'N'.
+       77 TOTAL-CSV           PIC S9(9)V99 VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -26,16 +104,213 @@
            DISPLAY "      MÃ“DULO DE SUMA DE LA CALCULADORA"
            DISPLAY "========================================="
 
-           PERFORM HASTA-QUE-DIGA-NO
+           PERFORM CARGAR-CHECKPOINT
+           PERFORM SELECCIONAR-MODO-ENTRADA
+
+           IF MODO-LOTE
+               PERFORM HASTA-FIN-DE-LOTE
+           ELSE
+               PERFORM HASTA-QUE-DIGA-NO
+           END-IF
+
+           PERFORM GRABAR-CHECKPOINT
 
            MOVE TOTAL TO TOTAL-MOSTRAR
            DISPLAY "-----------------------------------------"
            DISPLAY "âœ… RESULTADO FINAL DE LA SUMA: " TOTAL-MOSTRAR
+           IF CONTADOR-NUM > 0
+               COMPUTE PROMEDIO = TOTAL / CONTADOR-NUM
+               MOVE PROMEDIO TO PROMEDIO-MOSTRAR
+               MOVE NUM-MAXIMO TO MAX-MOSTRAR
+               MOVE NUM-MINIMO TO MIN-MOSTRAR
+               DISPLAY "Cantidad de nÃºmeros:  " CONTADOR-NUM
+               DISPLAY "Promedio:             " PROMEDIO-MOSTRAR
+               DISPLAY "MÃ¡ximo:               " MAX-MOSTRAR
+               DISPLAY "MÃ­nimo:               " MIN-MOSTRAR
+           END-IF
+           PERFORM MOSTRAR-SUBTOTALES-CATEGORIA
            DISPLAY "-----------------------------------------"
+           DISPLAY "Â¿Exportar la sesiÃ³n a CSV? (S/N): "
+           ACCEPT RESPUESTA-CSV
+           MOVE FUNCTION UPPER-CASE(RESPUESTA-CSV) TO RESPUESTA-CSV
+           IF RESPUESTA-CSV = 'S'
+               PERFORM EXPORTAR-CSV
+           END-IF
 
            DISPLAY "ðŸ‘‹ Gracias por usar la calculadora COBOL."
            STOP RUN.
 
+       CARGAR-CHECKPOINT.
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF FS-CKP = "00"
+               READ ARCHIVO-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT
+               MOVE CKP-REG TO TOTAL-MOSTRAR
+               DISPLAY "Se encontrÃ³ un total "
+                       "pendiente de una sesiÃ³n "
+               DISPLAY "anterior: " TOTAL-MOSTRAR
+               DISPLAY "Â¿Desea continuar con ese total? (S/N): "
+               ACCEPT RESPUESTA-CARGAR
+               MOVE FUNCTION UPPER-CASE(RESPUESTA-CARGAR)
+                    TO RESPUESTA-CARGAR
+               IF RESPUESTA-CARGAR = 'S'
+                   MOVE CKP-REG TO TOTAL
+               END-IF
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE TOTAL TO CKP-REG
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE CKP-REG
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       GRABAR-BITACORA.
+           ACCEPT FECHA-BITACORA FROM DATE YYYYMMDD
+           ACCEPT HORA-BITACORA FROM TIME
+           MOVE SPACES TO LINEA-BITACORA
+           STRING FECHA-BITACORA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HORA-BITACORA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  NUM-MOSTRAR DELIMITED BY SIZE
+                  INTO LINEA-BITACORA
+           OPEN EXTEND ARCHIVO-BITACORA
+           IF FS-BITACORA = "35"
+               OPEN OUTPUT ARCHIVO-BITACORA
+           END-IF
+           WRITE LINEA-BITACORA
+           CLOSE ARCHIVO-BITACORA.
+
+       ACTUALIZAR-ESTADISTICAS.
+           ADD 1 TO CONTADOR-NUM
+           IF PRIMERA-ENTRADA = 'S'
+               MOVE NUM-NUM TO NUM-MAXIMO
+               MOVE NUM-NUM TO NUM-MINIMO
+               MOVE 'N' TO PRIMERA-ENTRADA
+           ELSE
+               IF NUM-NUM > NUM-MAXIMO
+                   MOVE NUM-NUM TO NUM-MAXIMO
+               END-IF
+               IF NUM-NUM < NUM-MINIMO
+                   MOVE NUM-NUM TO NUM-MINIMO
+               END-IF
+           END-IF.
+
+       REGISTRAR-CATEGORIA.
+           IF CATEGORIA-ACTUAL = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           SET IDX-CAT TO 1
+           SEARCH CAT-ENTRADA
+               AT END
+                   IF NUM-CATEGORIAS < 10
+                       ADD 1 TO NUM-CATEGORIAS
+                       SET IDX-CAT TO NUM-CATEGORIAS
+                       MOVE CATEGORIA-ACTUAL TO CAT-NOMBRE(IDX-CAT)
+                       ADD NUM-NUM TO CAT-SUBTOTAL(IDX-CAT)
+                   END-IF
+               WHEN CAT-NOMBRE(IDX-CAT) = CATEGORIA-ACTUAL
+                   ADD NUM-NUM TO CAT-SUBTOTAL(IDX-CAT)
+           END-SEARCH.
+
+       REGISTRAR-ENTRADA-SESION.
+           IF NUM-ENTRADAS < 500
+               ADD 1 TO NUM-ENTRADAS
+               MOVE NUM-NUM TO ENT-NUM(NUM-ENTRADAS)
+               MOVE CATEGORIA-ACTUAL TO ENT-CATEGORIA(NUM-ENTRADAS)
+           END-IF.
+
+       EXPORTAR-CSV.
+           MOVE 0 TO TOTAL-CSV
+           OPEN OUTPUT ARCHIVO-CSV
+           MOVE "NUMERO,CATEGORIA,TOTAL-ACUMULADO" TO LINEA-CSV
+           WRITE LINEA-CSV
+           PERFORM VARYING IDX-ENT FROM 1 BY 1
+                   UNTIL IDX-ENT > NUM-ENTRADAS
+               ADD ENT-NUM(IDX-ENT) TO TOTAL-CSV
+               MOVE ENT-NUM(IDX-ENT) TO NUM-MOSTRAR
+               MOVE TOTAL-CSV TO TOTAL-MOSTRAR
+               MOVE SPACES TO LINEA-CSV
+               STRING FUNCTION TRIM(NUM-MOSTRAR) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(ENT-CATEGORIA(IDX-ENT))
+                              DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(TOTAL-MOSTRAR) DELIMITED BY SIZE
+                      INTO LINEA-CSV
+               WRITE LINEA-CSV
+           END-PERFORM
+           CLOSE ARCHIVO-CSV
+           DISPLAY "âœ… SesiÃ³n exportada a SUMAR-NUMEROS.CSV".
+
+       MOSTRAR-SUBTOTALES-CATEGORIA.
+           IF NUM-CATEGORIAS > 0
+               DISPLAY "Subtotales por categorÃ­a:"
+               PERFORM VARYING IDX-CAT FROM 1 BY 1
+                       UNTIL IDX-CAT > NUM-CATEGORIAS
+                   MOVE CAT-SUBTOTAL(IDX-CAT) TO SUBTOTAL-MOSTRAR
+                   DISPLAY "  " CAT-NOMBRE(IDX-CAT) ": "
+                           SUBTOTAL-MOSTRAR
+               END-PERFORM
+           END-IF.
+
+       SELECCIONAR-MODO-ENTRADA.
+           DISPLAY "Â¿Modo de entrada: (I)nteractivo o (L)ote "
+                   "desde archivo? "
+           ACCEPT MODO-ENTRADA
+           MOVE FUNCTION UPPER-CASE(MODO-ENTRADA) TO MODO-ENTRADA
+           IF MODO-ENTRADA NOT = 'L'
+               MOVE 'I' TO MODO-ENTRADA
+           ELSE
+               DISPLAY "Nombre del archivo de nÃºmeros a sumar: "
+               ACCEPT WS-NOMBRE-LOTE
+           END-IF.
+
+       HASTA-FIN-DE-LOTE.
+           OPEN INPUT ARCHIVO-ENTRADA-LOTE
+           IF FS-LOTE NOT = "00"
+               DISPLAY "âš  No se pudo abrir el archivo de lote: "
+                       WS-NOMBRE-LOTE
+               DISPLAY "Se continÃºa sin entradas por lote."
+           ELSE
+               PERFORM LEER-LINEA-LOTE
+               PERFORM UNTIL FS-LOTE = "10"
+                   PERFORM VALIDAR-LINEA-LOTE
+                   IF ENTRADA-VALIDA = 'S'
+                       ADD NUM-NUM TO TOTAL
+                       PERFORM ACTUALIZAR-ESTADISTICAS
+                       PERFORM GRABAR-BITACORA
+                       MOVE SPACES TO CATEGORIA-ACTUAL
+                       PERFORM REGISTRAR-ENTRADA-SESION
+                       MOVE TOTAL TO TOTAL-MOSTRAR
+                       DISPLAY "ðŸ’° Total actual: " TOTAL-MOSTRAR
+                   END-IF
+                   PERFORM LEER-LINEA-LOTE
+               END-PERFORM
+               CLOSE ARCHIVO-ENTRADA-LOTE
+           END-IF.
+
+       LEER-LINEA-LOTE.
+           READ ARCHIVO-ENTRADA-LOTE
+               AT END
+                   CONTINUE
+           END-READ.
+
+       VALIDAR-LINEA-LOTE.
+           MOVE 'N' TO ENTRADA-VALIDA
+           MOVE LINEA-ENTRADA-LOTE TO NUM1
+           MOVE FUNCTION NUMVAL(NUM1) TO NUM-NUM
+           IF NUM-NUM = 0 AND NUM1 NOT = "0" AND NUM1 NOT = "0.00"
+               DISPLAY "âš  LÃ­nea de lote invÃ¡lida, se omite: "
+                       LINEA-ENTRADA-LOTE
+           ELSE
+               MOVE 'S' TO ENTRADA-VALIDA
+               MOVE NUM-NUM TO NUM-MOSTRAR
+               DISPLAY "âœ… NÃºmero aceptado del lote: "
+                       NUM-MOSTRAR
+           END-IF.
+
        HASTA-QUE-DIGA-NO.
            PERFORM UNTIL RESPUESTA-USUARIO NOT = 'S'
                PERFORM VALIDAR-ENTRADA
@@ -45,6 +320,15 @@
                END-IF
 
                ADD NUM-NUM TO TOTAL
+               PERFORM ACTUALIZAR-ESTADISTICAS
+               PERFORM GRABAR-BITACORA
+               MOVE NUM-NUM TO ULTIMO-NUM
+               MOVE 'S' TO HAY-ULTIMO
+
+               DISPLAY "CategorÃ­a (opcional, ENTER para omitir): "
+               ACCEPT CATEGORIA-ACTUAL
+               PERFORM REGISTRAR-CATEGORIA
+               PERFORM REGISTRAR-ENTRADA-SESION
 
                MOVE TOTAL TO TOTAL-MOSTRAR
                DISPLAY "ðŸ’° Total actual: " TOTAL-MOSTRAR
@@ -57,7 +341,8 @@
        VALIDAR-ENTRADA.
            MOVE 'N' TO ENTRADA-VALIDA
            PERFORM UNTIL ENTRADA-VALIDA = 'S'
-               DISPLAY "Ingrese un nÃºmero (o 'X' para salir): "
+               DISPLAY "Ingrese un nÃºmero ('X' para salir, "
+                       "'B' para deshacer la Ãºltima): "
                ACCEPT NUM1
                IF NUM1 = "X" OR NUM1 = "x"
                    MOVE 'N' TO RESPUESTA-USUARIO
@@ -65,15 +350,52 @@
                    EXIT PARAGRAPH
                END-IF
 
-               MOVE FUNCTION NUMVAL(NUM1) TO NUM-NUM
-
-               IF NUM-NUM = 0 AND NUM1 NOT = "0" AND NUM1 NOT = "0.00"
-                   DISPLAY "âš  Entrada invÃ¡lida. Intente de nuevo."
+               IF NUM1 = "B" OR NUM1 = "b"
+                   PERFORM DESHACER-ULTIMA-ENTRADA
                ELSE
-                   MOVE 'S' TO ENTRADA-VALIDA
+                   MOVE FUNCTION NUMVAL(NUM1) TO NUM-NUM
+
+                   IF NUM-NUM = 0 AND NUM1 NOT = "0"
+                                  AND NUM1 NOT = "0.00"
+                       DISPLAY "âš  Entrada invÃ¡lida. "
+                               "Intente de nuevo."
+                   ELSE
+                       MOVE 'S' TO ENTRADA-VALIDA
+                   END-IF
                END-IF
            END-PERFORM
 
            MOVE NUM-NUM TO NUM-MOSTRAR
            DISPLAY "âœ… NÃºmero aceptado: " NUM-MOSTRAR.
 
+       DESHACER-ULTIMA-ENTRADA.
+           IF HAY-ULTIMO = 'S'
+               SUBTRACT ULTIMO-NUM FROM TOTAL
+               SUBTRACT 1 FROM CONTADOR-NUM
+               IF NUM-ENTRADAS > 0
+                   PERFORM DESHACER-SUBTOTAL-CATEGORIA
+                   SUBTRACT 1 FROM NUM-ENTRADAS
+               END-IF
+               MOVE 'N' TO HAY-ULTIMO
+               MOVE ULTIMO-NUM TO NUM-MOSTRAR
+               MOVE TOTAL TO TOTAL-MOSTRAR
+               DISPLAY "âœ… Se deshizo la Ãºltima entrada: "
+                       NUM-MOSTRAR
+               DISPLAY "ðŸ’° Total actual: " TOTAL-MOSTRAR
+           ELSE
+               DISPLAY "âš  No hay ninguna entrada para deshacer."
+           END-IF.
+
+       DESHACER-SUBTOTAL-CATEGORIA.
+           IF ENT-CATEGORIA(NUM-ENTRADAS) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           SET IDX-CAT TO 1
+           SEARCH CAT-ENTRADA
+               AT END
+                   CONTINUE
+               WHEN CAT-NOMBRE(IDX-CAT) = ENT-CATEGORIA(NUM-ENTRADAS)
+                   SUBTRACT ULTIMO-NUM FROM CAT-SUBTOTAL(IDX-CAT)
+           END-SEARCH.
+
