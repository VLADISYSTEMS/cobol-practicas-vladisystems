@@ -3,10 +3,11 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  FechaCompleta     PIC 9(8).  *> Formato: AAAAMMDD
+       COPY FECHA-COMUN.
 
        PROCEDURE DIVISION.
-           ACCEPT FechaCompleta FROM DATE YYYYMMDD.
-           DISPLAY "Fecha actual (YYYYMMDD): " FechaCompleta.
+           PERFORM ACEPTAR-FECHA-COMPLETA.
+           DISPLAY "Fecha actual (YYYYMMDD): " FC-FECHA-YYYYMMDD.
            STOP RUN.
 
+       COPY FECHA-COMUN-RUTINAS.
