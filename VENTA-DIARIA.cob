@@ -3,34 +3,135 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-VENTAS ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-VENTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+           SELECT ARCHIVO-IVA ASSIGN TO "IVA.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IVA.
+           SELECT ARCHIVO-FOLIO ASSIGN TO "FOLIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FOLIO.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-VENTAS.
+       01  VENTA-REG.
+           05 VR-FOLIO           PIC 9(6).
+           05 VR-PRODUCTO        PIC X(20).
+           05 VR-UNIDADES        PIC 9(3).
+           05 VR-PRECIO-UNITARIO PIC 9(7)V99.
+           05 VR-TOTAL-NETO      PIC S9(11)V99 SIGN LEADING SEPARATE.
+           05 VR-DESCUENTO-PCT   PIC 9(3)V99.
+           05 VR-FORMA-PAGO      PIC X(13).
+           05 VR-TIPO            PIC X(1).
+           05 VR-FOLIO-REF       PIC 9(6).
+           05 VR-FECHA           PIC 9(8).
+
+       FD  ARCHIVO-IVA.
+       01  IVA-REG               PIC X(6).
+
+       FD  ARCHIVO-FOLIO.
+       01  FOLIO-REG              PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
        *>----------------------------------------------------
-       *> VARIABLES DE ENTRADA
+       *> LÍNEAS DE LA FACTURA (un producto por línea)
+       *>----------------------------------------------------
+       01 MAX-LINEAS             PIC 9(2) VALUE 20.
+       01 TOTAL-LINEAS           PIC 9(2) VALUE 0.
+       01 TABLA-LINEAS.
+           05 LINEA-ITEM OCCURS 20 TIMES.
+               10 LI-PRODUCTO     PIC X(20).
+               10 LI-UNIDADES     PIC 9(3).
+               10 LI-PRECIO       PIC 9(7)V99.
+               10 LI-DESCUENTO    PIC 9(3)V99.
+               10 LI-NETO         PIC S9(11)V99.
+       01 IDX                     PIC 9(2).
+
+       *>----------------------------------------------------
+       *> VARIABLES DE ENTRADA (captura de la línea actual)
        *>----------------------------------------------------
        01 VENTA.
            05 PRODUCTO           PIC X(20).
            05 UNIDADES           PIC 9(3).
            05 PRECIO-UNITARIO    PIC 9(7)V99.  *> Hasta 9.999.999,99
+           05 DESCUENTO-PCT      PIC 9(3)V99.  *> % de descuento (0 = ninguno)
+       01 UNIDADES-TXT           PIC X(6).
+       01 PRECIO-TXT             PIC X(12).
+       01 ENTRADA-VALIDA         PIC X VALUE 'N'.
 
        *>----------------------------------------------------
        *> VARIABLES DE CÁLCULO
        *>----------------------------------------------------
        01 CALCULO.
            05 TOTAL-BRUTO        PIC 9(9)V99.
+           05 DESCUENTO-MONTO    PIC 9(9)V99.
+           05 BASE-IVA           PIC S9(9)V99.
            05 IVA                PIC V99 VALUE 0.19.
-           05 TOTAL-IVA          PIC 9(9)V99.
-           05 TOTAL-NETO         PIC 9(11)V99.
+           05 TOTAL-IVA          PIC S9(9)V99.
+           05 TOTAL-NETO         PIC S9(11)V99.
+
+       *>----------------------------------------------------
+       *> TIPO DE TRANSACCIÓN (VENTA O REVERSO)
+       *>----------------------------------------------------
+       01 TIPO-TRANS             PIC X VALUE 'V'.
+       01 TIPO-VALIDO            PIC X VALUE 'N'.
+       01 FOLIO-REF              PIC 9(6) VALUE 0.
+       01 F-FOLIO-REF            PIC Z(5)9.
+       01 SIGNO-TRANS            PIC S9 VALUE 1.
+
+       *>----------------------------------------------------
+       *> PARÁMETRO DE TASA DE IVA (IVA.CFG)
+       *>----------------------------------------------------
+       01 IVA-TEXTO              PIC X(6).
+       01 F-IVA-PCT              PIC Z9.
+
+       *>----------------------------------------------------
+       *> TOTALES DE LA FACTURA COMPLETA
+       *>----------------------------------------------------
+       01 GRAN-TOTAL-BRUTO       PIC S9(11)V99 VALUE 0.
+       01 GRAN-TOTAL-IVA         PIC S9(11)V99 VALUE 0.
+       01 GRAN-TOTAL-NETO        PIC S9(11)V99 VALUE 0.
 
        *>----------------------------------------------------
        *> VARIABLES DE PRESENTACIÓN (sin ceros a la izquierda)
        *>----------------------------------------------------
        01 FORMATO.
-           05 F-BRUTO            PIC Z(9).99.
-           05 F-IVA              PIC Z(9).99.
-           05 F-NETO             PIC Z(11).99.
+           05 F-BRUTO            PIC -(9).99.
+           05 F-IVA              PIC -(9).99.
+           05 F-NETO             PIC -(11).99.
+           05 F-LINEA-NETO       PIC -(9).99.
+           05 F-DESCUENTO        PIC Z9.99.
+
+       *>----------------------------------------------------
+       *> VARIABLES DE ARCHIVO
+       *>----------------------------------------------------
+       01 FS-VENTAS              PIC XX.
+       01 FS-IVA                 PIC XX.
+       01 FS-FOLIO               PIC XX.
+
+       *>----------------------------------------------------
+       *> ARCHIVO DE VENTAS DEL DÍA (uno por fecha, para el
+       *> resumen mensual: VENTAS-YYYYMMDD.DAT)
+       *>----------------------------------------------------
+       01 FECHA-VENTA            PIC 9(8).
+       01 NOMBRE-ARCHIVO-VENTAS  PIC X(20).
+
+       *>----------------------------------------------------
+       *> NUMERACIÓN DE FACTURA (FOLIO.DAT)
+       *>----------------------------------------------------
+       01 FOLIO                  PIC 9(6) VALUE 0.
+       01 F-FOLIO                PIC Z(5)9.
+
+       *>----------------------------------------------------
+       *> FORMA DE PAGO (ARQUEO DE CAJA)
+       *>----------------------------------------------------
+       01 FORMA-PAGO             PIC X(13).
+       01 PAGO-VALIDO            PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
 
@@ -39,38 +140,225 @@
            DISPLAY " SISTEMA DE VENTA DEL DÍA - VLADI"
            DISPLAY "==============================="
 
-           DISPLAY "Ingrese nombre del producto:"
-           ACCEPT PRODUCTO
+           PERFORM OBTENER-ARCHIVO-VENTAS
+           PERFORM CAPTURAR-TIPO-TRANS
+           PERFORM CARGAR-IVA
+           PERFORM ASIGNAR-FOLIO
+           PERFORM CAPTURAR-LINEAS
+           PERFORM CAPTURAR-FORMA-PAGO
+           PERFORM CALCULAR-TOTALES
+           PERFORM MOSTRAR-RECIBO
+           PERFORM GRABAR-VENTA
+
+           STOP RUN.
+
+       OBTENER-ARCHIVO-VENTAS.
+           ACCEPT FECHA-VENTA FROM DATE YYYYMMDD
+           STRING "VENTAS-" DELIMITED BY SIZE
+                  FECHA-VENTA DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VENTAS.
+
+       CAPTURAR-TIPO-TRANS.
+           PERFORM UNTIL TIPO-VALIDO = 'S'
+               DISPLAY "Tipo de transacción (V=Venta, R=Reverso):"
+               ACCEPT TIPO-TRANS
+               MOVE FUNCTION UPPER-CASE(TIPO-TRANS) TO TIPO-TRANS
+               IF TIPO-TRANS = 'V' OR TIPO-TRANS = 'R'
+                   MOVE 'S' TO TIPO-VALIDO
+               ELSE
+                   DISPLAY "Opción inválida. Intente de nuevo."
+               END-IF
+           END-PERFORM
+           IF TIPO-TRANS = 'R'
+               MOVE -1 TO SIGNO-TRANS
+               DISPLAY "Folio de la factura original a reversar:"
+               ACCEPT FOLIO-REF
+           END-IF.
+
+       CARGAR-IVA.
+           OPEN INPUT ARCHIVO-IVA
+           IF FS-IVA = "00"
+               READ ARCHIVO-IVA
+               MOVE FUNCTION NUMVAL (IVA-REG) TO IVA
+               CLOSE ARCHIVO-IVA
+           ELSE
+               DISPLAY "No se encontró IVA.CFG."
+               DISPLAY "Ingrese la tasa de IVA vigente (ej: 0.19):"
+               ACCEPT IVA-TEXTO
+               MOVE FUNCTION NUMVAL (IVA-TEXTO) TO IVA
+               OPEN OUTPUT ARCHIVO-IVA
+               MOVE IVA-TEXTO TO IVA-REG
+               WRITE IVA-REG
+               CLOSE ARCHIVO-IVA
+           END-IF.
+
+       ASIGNAR-FOLIO.
+           OPEN INPUT ARCHIVO-FOLIO
+           IF FS-FOLIO = "00"
+               READ ARCHIVO-FOLIO
+               MOVE FOLIO-REG TO FOLIO
+               CLOSE ARCHIVO-FOLIO
+           END-IF
+           ADD 1 TO FOLIO
+           OPEN OUTPUT ARCHIVO-FOLIO
+           MOVE FOLIO TO FOLIO-REG
+           WRITE FOLIO-REG
+           CLOSE ARCHIVO-FOLIO
+           MOVE FOLIO TO F-FOLIO
+           DISPLAY "Factura No. " F-FOLIO.
 
-           DISPLAY "Ingrese cantidad de productos:"
-           ACCEPT UNIDADES
+       CAPTURAR-LINEAS.
+           PERFORM UNTIL TOTAL-LINEAS = MAX-LINEAS
+               MOVE SPACES TO PRODUCTO
+               DISPLAY "Ingrese nombre del producto (en blanco para "
+                       "terminar):"
+               ACCEPT PRODUCTO
+               IF PRODUCTO = SPACES
+                   EXIT PERFORM
+               END-IF
 
-           DISPLAY "Ingrese precio unitario: (ej: 45000.00)"
-           ACCEPT PRECIO-UNITARIO
+               DISPLAY "Ingrese cantidad de productos:"
+               PERFORM VALIDAR-UNIDADES
 
-           *>---------------------------------------------
-           *> CÁLCULOS
-           *>---------------------------------------------
-           MULTIPLY UNIDADES BY PRECIO-UNITARIO GIVING TOTAL-BRUTO
-           MULTIPLY TOTAL-BRUTO BY IVA GIVING TOTAL-IVA
-           ADD TOTAL-BRUTO TO TOTAL-IVA GIVING TOTAL-NETO
+               DISPLAY "Ingrese precio unitario: (ej: 45000.00)"
+               PERFORM VALIDAR-PRECIO
 
-           *> FORMATEO DE RESULTADOS
-           MOVE TOTAL-BRUTO TO F-BRUTO
-           MOVE TOTAL-IVA TO F-IVA
-           MOVE TOTAL-NETO TO F-NETO
+               DISPLAY "Ingrese % de descuento (0 si no aplica):"
+               ACCEPT DESCUENTO-PCT
+
+               ADD 1 TO TOTAL-LINEAS
+               MOVE PRODUCTO        TO LI-PRODUCTO  (TOTAL-LINEAS)
+               MOVE UNIDADES        TO LI-UNIDADES  (TOTAL-LINEAS)
+               MOVE PRECIO-UNITARIO TO LI-PRECIO    (TOTAL-LINEAS)
+               MOVE DESCUENTO-PCT   TO LI-DESCUENTO (TOTAL-LINEAS)
+           END-PERFORM.
+
+       VALIDAR-UNIDADES.
+           MOVE 'N' TO ENTRADA-VALIDA
+           PERFORM UNTIL ENTRADA-VALIDA = 'S'
+               ACCEPT UNIDADES-TXT
+               IF FUNCTION TRIM(UNIDADES-TXT) IS NOT NUMERIC
+                   DISPLAY "Cantidad inválida. Intente de nuevo."
+               ELSE
+                   MOVE FUNCTION NUMVAL (UNIDADES-TXT) TO UNIDADES
+                   IF UNIDADES = 0
+                       DISPLAY "Cantidad inválida. Intente de nuevo."
+                   ELSE
+                       MOVE 'S' TO ENTRADA-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-PRECIO.
+           MOVE 'N' TO ENTRADA-VALIDA
+           PERFORM UNTIL ENTRADA-VALIDA = 'S'
+               ACCEPT PRECIO-TXT
+               IF FUNCTION TRIM(PRECIO-TXT) IS NOT NUMERIC
+                   DISPLAY "Precio inválido. Intente de nuevo."
+               ELSE
+                   MOVE FUNCTION NUMVAL (PRECIO-TXT) TO PRECIO-UNITARIO
+                   IF PRECIO-UNITARIO = 0
+                       DISPLAY "Precio inválido. Intente de nuevo."
+                   ELSE
+                       MOVE 'S' TO ENTRADA-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CAPTURAR-FORMA-PAGO.
+           IF TOTAL-LINEAS = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL PAGO-VALIDO = 'S'
+               DISPLAY "Forma de pago (EFECTIVO/TARJETA/TRANSFEREN"
+                       "CIA):"
+               ACCEPT FORMA-PAGO
+               MOVE FUNCTION UPPER-CASE(FORMA-PAGO) TO FORMA-PAGO
+               IF FORMA-PAGO = "EFECTIVO" OR FORMA-PAGO = "TARJETA"
+                  OR FORMA-PAGO = "TRANSFERENCIA"
+                   MOVE 'S' TO PAGO-VALIDO
+               ELSE
+                   DISPLAY "Forma de pago inválida. Intente de nuevo."
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-TOTALES.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-LINEAS
+               MULTIPLY LI-UNIDADES (IDX) BY LI-PRECIO (IDX)
+                   GIVING TOTAL-BRUTO
+               COMPUTE DESCUENTO-MONTO =
+                   TOTAL-BRUTO * LI-DESCUENTO (IDX) / 100
+               SUBTRACT DESCUENTO-MONTO FROM TOTAL-BRUTO
+                   GIVING BASE-IVA
+               MULTIPLY BASE-IVA BY IVA GIVING TOTAL-IVA
+               ADD BASE-IVA TO TOTAL-IVA GIVING TOTAL-NETO
+
+               COMPUTE BASE-IVA  = BASE-IVA  * SIGNO-TRANS
+               COMPUTE TOTAL-IVA = TOTAL-IVA * SIGNO-TRANS
+               COMPUTE TOTAL-NETO = TOTAL-NETO * SIGNO-TRANS
+
+               MOVE TOTAL-NETO TO LI-NETO (IDX)
+               ADD BASE-IVA TO GRAN-TOTAL-BRUTO
+               ADD TOTAL-IVA   TO GRAN-TOTAL-IVA
+               ADD TOTAL-NETO  TO GRAN-TOTAL-NETO
+           END-PERFORM.
+
+       MOSTRAR-RECIBO.
+           MOVE GRAN-TOTAL-BRUTO TO F-BRUTO
+           MOVE GRAN-TOTAL-IVA   TO F-IVA
+           MOVE GRAN-TOTAL-NETO  TO F-NETO
 
-           *>---------------------------------------------
-           *> SALIDA EN PANTALLA
-           *>---------------------------------------------
            DISPLAY "==============================="
-           DISPLAY "     RESUMEN DE LA VENTA"
+           IF TIPO-TRANS = 'R'
+               MOVE FOLIO-REF TO F-FOLIO-REF
+               DISPLAY "     REVERSO DE VENTA"
+               DISPLAY "     Factura No. " F-FOLIO
+               DISPLAY "     Reversa factura No. " F-FOLIO-REF
+           ELSE
+               DISPLAY "     RESUMEN DE LA VENTA"
+               DISPLAY "     Factura No. " F-FOLIO
+           END-IF
            DISPLAY "==============================="
-           DISPLAY "Producto vendido: " PRODUCTO
-           DISPLAY "Cantidad vendida: " UNIDADES
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-LINEAS
+               MOVE LI-NETO (IDX) TO F-LINEA-NETO
+               IF LI-DESCUENTO (IDX) > 0
+                   MOVE LI-DESCUENTO (IDX) TO F-DESCUENTO
+                   DISPLAY LI-PRODUCTO (IDX) " x" LI-UNIDADES (IDX)
+                           " (desc. " F-DESCUENTO "%) = $"
+                           F-LINEA-NETO
+               ELSE
+                   DISPLAY LI-PRODUCTO (IDX) " x" LI-UNIDADES (IDX)
+                           " = $" F-LINEA-NETO
+               END-IF
+           END-PERFORM
+           MULTIPLY IVA BY 100 GIVING F-IVA-PCT
+           DISPLAY "-------------------------------"
            DISPLAY "Total bruto     : $" F-BRUTO
-           DISPLAY "IVA (19%)       : $" F-IVA
+           DISPLAY "IVA (" F-IVA-PCT "%)       : $" F-IVA
            DISPLAY "Total a pagar   : $" F-NETO
-           DISPLAY "==============================="
+           DISPLAY "Forma de pago   : " FORMA-PAGO
+           DISPLAY "===============================".
 
-           STOP RUN.
+       GRABAR-VENTA.
+           IF TOTAL-LINEAS = 0
+               EXIT PARAGRAPH
+           END-IF
+           OPEN EXTEND ARCHIVO-VENTAS
+           IF FS-VENTAS = "35"
+               OPEN OUTPUT ARCHIVO-VENTAS
+           END-IF
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-LINEAS
+               MOVE FOLIO TO VR-FOLIO
+               MOVE LI-PRODUCTO (IDX) TO VR-PRODUCTO
+               MOVE LI-UNIDADES (IDX) TO VR-UNIDADES
+               MOVE LI-PRECIO   (IDX) TO VR-PRECIO-UNITARIO
+               MOVE LI-NETO     (IDX) TO VR-TOTAL-NETO
+               MOVE LI-DESCUENTO (IDX) TO VR-DESCUENTO-PCT
+               MOVE FORMA-PAGO TO VR-FORMA-PAGO
+               MOVE TIPO-TRANS TO VR-TIPO
+               MOVE FOLIO-REF  TO VR-FOLIO-REF
+               MOVE FECHA-VENTA TO VR-FECHA
+               WRITE VENTA-REG
+           END-PERFORM
+           CLOSE ARCHIVO-VENTAS.
