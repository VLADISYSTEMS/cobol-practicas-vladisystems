@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-VENTAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-VENTAS ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-VENTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+           SELECT ARCHIVO-IVA ASSIGN TO "IVA.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IVA.
+           SELECT ARCHIVO-RESUMEN
+               ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-RESUMEN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESUMEN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-RESUMEN.
+       01  LINEA-RESUMEN          PIC X(100).
+
+       FD  ARCHIVO-VENTAS.
+       01  VENTA-REG.
+           05 VR-FOLIO           PIC 9(6).
+           05 VR-PRODUCTO        PIC X(20).
+           05 VR-UNIDADES        PIC 9(3).
+           05 VR-PRECIO-UNITARIO PIC 9(7)V99.
+           05 VR-TOTAL-NETO      PIC S9(11)V99 SIGN LEADING SEPARATE.
+           05 VR-DESCUENTO-PCT   PIC 9(3)V99.
+           05 VR-FORMA-PAGO      PIC X(13).
+           05 VR-TIPO            PIC X(1).
+           05 VR-FOLIO-REF       PIC 9(6).
+           05 VR-FECHA           PIC 9(8).
+
+       FD  ARCHIVO-IVA.
+       01  IVA-REG               PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       COPY FECHA-COMUN.
+       COPY ENCABEZADO-WS.
+
+       *>----------------------------------------------------
+       *> VARIABLES DE CONTROL DE LECTURA
+       *>----------------------------------------------------
+       01 FS-VENTAS              PIC XX.
+       01 FS-IVA                 PIC XX.
+       01 FS-RESUMEN             PIC XX.
+       01 FIN-ARCHIVO            PIC X VALUE 'N'.
+       01 FECHA-VENTA            PIC 9(8).
+       01 NOMBRE-ARCHIVO-VENTAS  PIC X(20).
+       01 NOMBRE-ARCHIVO-RESUMEN PIC X(30).
+       01 LINEA-SALIDA           PIC X(100).
+       01 OPERADOR               PIC X(20).
+
+       *>----------------------------------------------------
+       *> ACUMULADORES DEL DÍA
+       *>----------------------------------------------------
+       01 TOTAL-UNIDADES         PIC S9(7)  VALUE 0.
+       01 TOTAL-BRUTO-DIA        PIC S9(11)V99 VALUE 0.
+       01 TOTAL-IVA-DIA          PIC S9(11)V99 VALUE 0.
+       01 TOTAL-NETO-DIA         PIC S9(11)V99 VALUE 0.
+       01 IVA                    PIC V99 VALUE 0.19.
+       01 BRUTO-LINEA            PIC S9(11)V99.
+       01 IVA-LINEA              PIC S9(11)V99.
+       01 UNIDADES-DELTA         PIC S9(7).
+
+       *>----------------------------------------------------
+       *> SUBTOTALES POR PRODUCTO (TABLA EN MEMORIA)
+       *>----------------------------------------------------
+       01 MAX-PRODUCTOS          PIC 9(3) VALUE 50.
+       01 TOTAL-PRODUCTOS        PIC 9(3) VALUE 0.
+       01 TABLA-PRODUCTOS.
+           05 PROD-ENTRADA OCCURS 50 TIMES.
+               10 PROD-NOMBRE    PIC X(20).
+               10 PROD-UNIDADES  PIC S9(7).
+               10 PROD-NETO      PIC S9(11)V99.
+       01 IDX                    PIC 9(3).
+       01 ENCONTRADO             PIC X VALUE 'N'.
+
+       *>----------------------------------------------------
+       *> ARQUEO DE CAJA POR FORMA DE PAGO
+       *>----------------------------------------------------
+       01 TOTAL-EFECTIVO         PIC S9(11)V99 VALUE 0.
+       01 TOTAL-TARJETA          PIC S9(11)V99 VALUE 0.
+       01 TOTAL-TRANSFERENCIA    PIC S9(11)V99 VALUE 0.
+
+       *>----------------------------------------------------
+       *> VARIABLES DE PRESENTACIÓN
+       *>----------------------------------------------------
+       01 F-TOTAL-UNIDADES       PIC -(6)9.
+       01 F-BRUTO-DIA            PIC -(9).99.
+       01 F-IVA-DIA              PIC -(9).99.
+       01 F-NETO-DIA             PIC -(9).99.
+       01 F-PROD-UNIDADES        PIC -(6)9.
+       01 F-PROD-NETO            PIC -(9).99.
+       01 F-EFECTIVO             PIC -(9).99.
+       01 F-TARJETA              PIC -(9).99.
+       01 F-TRANSFERENCIA        PIC -(9).99.
+       01 F-IVA-PCT              PIC Z9.99.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM ACEPTAR-FECHA-COMPLETA
+           MOVE FC-FECHA-YYYYMMDD TO FECHA-VENTA
+           PERFORM OBTENER-ARCHIVO-VENTAS
+           PERFORM OBTENER-ARCHIVO-RESUMEN
+           PERFORM CARGAR-IVA
+
+           OPEN INPUT ARCHIVO-VENTAS
+           IF FS-VENTAS NOT = "00"
+               DISPLAY "No hay ventas registradas hoy."
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVO-RESUMEN
+
+           DISPLAY "Ingrese nombre del operador: "
+           ACCEPT OPERADOR
+
+           MOVE FC-FECHA-YYYYMMDD TO EC-FECHA-REPORTE
+           MOVE "RESUMEN DE VENTAS DEL DIA" TO EC-TITULO
+           MOVE OPERADOR TO EC-OPERADOR
+           PERFORM IMPRIMIR-ENCABEZADO
+           PERFORM ESCRIBIR-ENCABEZADO
+
+           PERFORM HASTA-FIN
+
+           CLOSE ARCHIVO-VENTAS
+
+           PERFORM MOSTRAR-TOTALES
+           PERFORM MOSTRAR-POR-PRODUCTO
+           PERFORM MOSTRAR-ARQUEO-CAJA
+
+           CLOSE ARCHIVO-RESUMEN
+           DISPLAY "Resumen grabado en: " NOMBRE-ARCHIVO-RESUMEN
+
+           STOP RUN.
+
+       OBTENER-ARCHIVO-VENTAS.
+           STRING "VENTAS-" DELIMITED BY SIZE
+                  FECHA-VENTA DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VENTAS.
+
+       OBTENER-ARCHIVO-RESUMEN.
+           STRING "RESUMEN-VENTAS-" DELIMITED BY SIZE
+                  FC-FECHA-YYYYMMDD DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-RESUMEN.
+
+       ESCRIBIR-LINEA.
+           DISPLAY LINEA-SALIDA
+           WRITE LINEA-RESUMEN FROM LINEA-SALIDA.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE EC-LINEA-1 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE EC-LINEA-2 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE EC-LINEA-3 TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       CARGAR-IVA.
+           OPEN INPUT ARCHIVO-IVA
+           IF FS-IVA = "00"
+               READ ARCHIVO-IVA
+               MOVE FUNCTION NUMVAL (IVA-REG) TO IVA
+               CLOSE ARCHIVO-IVA
+           END-IF.
+
+       HASTA-FIN.
+           PERFORM UNTIL FIN-ARCHIVO = 'S'
+               READ ARCHIVO-VENTAS
+                   AT END
+                       MOVE 'S' TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM ACUMULAR-VENTA
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-VENTA.
+           IF VR-TIPO = 'R'
+               COMPUTE UNIDADES-DELTA = VR-UNIDADES * -1
+           ELSE
+               MOVE VR-UNIDADES TO UNIDADES-DELTA
+           END-IF
+           ADD UNIDADES-DELTA TO TOTAL-UNIDADES
+           COMPUTE BRUTO-LINEA = VR-TOTAL-NETO / (1 + IVA)
+           COMPUTE IVA-LINEA = VR-TOTAL-NETO - BRUTO-LINEA
+           ADD BRUTO-LINEA TO TOTAL-BRUTO-DIA
+           ADD IVA-LINEA TO TOTAL-IVA-DIA
+           ADD VR-TOTAL-NETO TO TOTAL-NETO-DIA
+           PERFORM ACUMULAR-PRODUCTO
+           EVALUATE VR-FORMA-PAGO
+               WHEN "EFECTIVO"
+                   ADD VR-TOTAL-NETO TO TOTAL-EFECTIVO
+               WHEN "TARJETA"
+                   ADD VR-TOTAL-NETO TO TOTAL-TARJETA
+               WHEN "TRANSFERENCIA"
+                   ADD VR-TOTAL-NETO TO TOTAL-TRANSFERENCIA
+           END-EVALUATE.
+
+       ACUMULAR-PRODUCTO.
+           MOVE 'N' TO ENCONTRADO
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TOTAL-PRODUCTOS OR ENCONTRADO = 'S'
+               IF PROD-NOMBRE (IDX) = VR-PRODUCTO
+                   ADD UNIDADES-DELTA TO PROD-UNIDADES (IDX)
+                   ADD VR-TOTAL-NETO TO PROD-NETO (IDX)
+                   MOVE 'S' TO ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF ENCONTRADO = 'N' AND TOTAL-PRODUCTOS < MAX-PRODUCTOS
+               ADD 1 TO TOTAL-PRODUCTOS
+               MOVE VR-PRODUCTO TO PROD-NOMBRE (TOTAL-PRODUCTOS)
+               MOVE UNIDADES-DELTA TO PROD-UNIDADES (TOTAL-PRODUCTOS)
+               MOVE VR-TOTAL-NETO TO PROD-NETO (TOTAL-PRODUCTOS)
+           END-IF.
+
+       MOSTRAR-TOTALES.
+           MOVE TOTAL-UNIDADES  TO F-TOTAL-UNIDADES
+           MOVE TOTAL-BRUTO-DIA TO F-BRUTO-DIA
+           MOVE TOTAL-IVA-DIA   TO F-IVA-DIA
+           MOVE TOTAL-NETO-DIA  TO F-NETO-DIA
+           MULTIPLY IVA BY 100 GIVING F-IVA-PCT
+           MOVE "-------------------------------" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Unidades vendidas : " DELIMITED BY SIZE
+                  F-TOTAL-UNIDADES DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Bruto/IVA calculados con la tasa vigente hoy ("
+                  DELIMITED BY SIZE
+                  F-IVA-PCT DELIMITED BY SIZE
+                  "%), no con la tasa de cada venta:"
+                  DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Total bruto       : $" DELIMITED BY SIZE
+                  F-BRUTO-DIA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Total IVA         : $" DELIMITED BY SIZE
+                  F-IVA-DIA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Total neto        : $" DELIMITED BY SIZE
+                  F-NETO-DIA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE "-------------------------------" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       MOSTRAR-POR-PRODUCTO.
+           MOVE "DETALLE POR PRODUCTO:" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-PRODUCTOS
+               MOVE PROD-UNIDADES (IDX) TO F-PROD-UNIDADES
+               MOVE PROD-NETO (IDX)     TO F-PROD-NETO
+               MOVE SPACES TO LINEA-SALIDA
+               STRING PROD-NOMBRE (IDX) DELIMITED BY SIZE
+                      " | Unid: " DELIMITED BY SIZE
+                      F-PROD-UNIDADES DELIMITED BY SIZE
+                      " | Neto: $" DELIMITED BY SIZE
+                      F-PROD-NETO DELIMITED BY SIZE
+                      INTO LINEA-SALIDA
+               PERFORM ESCRIBIR-LINEA
+           END-PERFORM
+           MOVE "===============================" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       MOSTRAR-ARQUEO-CAJA.
+           MOVE TOTAL-EFECTIVO      TO F-EFECTIVO
+           MOVE TOTAL-TARJETA       TO F-TARJETA
+           MOVE TOTAL-TRANSFERENCIA TO F-TRANSFERENCIA
+           MOVE "ARQUEO DE CAJA:" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Efectivo      : $" DELIMITED BY SIZE
+                  F-EFECTIVO DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Tarjeta       : $" DELIMITED BY SIZE
+                  F-TARJETA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE SPACES TO LINEA-SALIDA
+           STRING "Transferencia : $" DELIMITED BY SIZE
+                  F-TRANSFERENCIA DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA
+           MOVE "===============================" TO LINEA-SALIDA
+           PERFORM ESCRIBIR-LINEA.
+
+       COPY FECHA-COMUN-RUTINAS.
+       COPY ENCABEZADO-RUTINAS.
