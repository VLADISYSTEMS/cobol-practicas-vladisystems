@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIA-SEMANA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FECHA-COMUN.
+       01 IDIOMA              PIC X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Idioma (ES/EN):"
+           ACCEPT IDIOMA
+           MOVE FUNCTION UPPER-CASE (IDIOMA) TO IDIOMA
+
+           PERFORM OBTENER-DIA-SEMANA
+
+           EVALUATE IDIOMA
+               WHEN "ES"
+                   DISPLAY "Hoy es: " FC-DIA-ES
+               WHEN "EN"
+                   DISPLAY "Today is: " FC-DIA-EN
+               WHEN OTHER
+                   DISPLAY "Idioma no reconocido; usando español."
+                   DISPLAY "Hoy es: " FC-DIA-ES
+           END-EVALUATE
+
+           STOP RUN.
+
+       COPY FECHA-COMUN-RUTINAS.
