@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCION-MENU        PIC 99 VALUE 0.
+       01 CONTINUAR          PIC X VALUE 'S'.
+       01 COMANDO-EJECUTAR   PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM UNTIL CONTINUAR = 'N'
+               PERFORM MOSTRAR-MENU
+               ACCEPT OPCION-MENU
+               PERFORM EJECUTAR-OPCION
+           END-PERFORM
+
+           DISPLAY "Fin del menu principal."
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "==============================="
+           DISPLAY "  MENU PRINCIPAL DE HERRAMIENTAS"
+           DISPLAY "==============================="
+           DISPLAY " 1. Registrar venta del dia (VENTA-DIARIA)"
+           DISPLAY " 2. Resumen de ventas del dia (RESUMEN-VENTAS)"
+           DISPLAY " 3. Rollup mensual de ventas (MES-VENTAS)"
+           DISPLAY " 4. Alta de miembro (CATEGORIA-DEPORTIVA)"
+           DISPLAY " 5. Re-categorizacion nocturna"
+           DISPLAY " 6. Roster de miembros por liga (ROSTER-MIEMBROS)"
+           DISPLAY " 7. Mantenimiento de clientes.dat"
+           DISPLAY " 8. Archivado y purga de fin de año"
+           DISPLAY " 0. Salir"
+           DISPLAY "Seleccione una opcion: ".
+
+       EJECUTAR-OPCION.
+           EVALUATE OPCION-MENU
+               WHEN 1
+                   MOVE "./VENTA-DIARIA" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 2
+                   MOVE "./RESUMEN-VENTAS" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 3
+                   MOVE "./MES-VENTAS" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 4
+                   MOVE "./CATEGORIA-DEPORTIVA" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 5
+                   MOVE "./RECATEGORIZAR-MIEMBROS" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 6
+                   MOVE "./ROSTER-MIEMBROS" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 7
+                   MOVE "./DEMO/DEMO-ACCESS-RANDOM-MANTENER-DAT" TO
+                       COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 8
+                   MOVE "./ARCHIVAR-FIN-DE-ANIO" TO COMANDO-EJECUTAR
+                   PERFORM LANZAR-HERRAMIENTA
+               WHEN 0
+                   MOVE 'N' TO CONTINUAR
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       LANZAR-HERRAMIENTA.
+           CALL "SYSTEM" USING COMANDO-EJECUTAR
+           ON EXCEPTION
+               DISPLAY "No se pudo ejecutar " COMANDO-EJECUTAR
+                       "; verifique que el programa este compilado."
+           END-CALL.
