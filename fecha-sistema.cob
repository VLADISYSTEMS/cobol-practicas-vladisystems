@@ -3,11 +3,11 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  Hoy         PIC 9(6).  *> formato: YYMMDD
+       COPY FECHA-COMUN.
 
        PROCEDURE DIVISION.
-           ACCEPT Hoy FROM DATE.
-           DISPLAY "Fecha actual (YYMMDD): " Hoy.
+           PERFORM ACEPTAR-FECHA-CORTA.
+           DISPLAY "Fecha actual (YYMMDD): " FC-FECHA-YYMMDD.
            STOP RUN.
 
-           
\ No newline at end of file
+       COPY FECHA-COMUN-RUTINAS.
