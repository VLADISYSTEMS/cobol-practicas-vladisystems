@@ -4,16 +4,18 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUMERO-1     PIC 9(5).
-       01 NUMERO-2     PIC 9(5).
-       01 RESULTADO    PIC 9(6).
+       01 NUMERO-1     PIC S9(5).
+       01 NUMERO-2     PIC S9(5).
+       01 RESULTADO    PIC S9(6).
+       01 RESULTADO-MOSTRAR PIC -Z(5)9.
 
        PROCEDURE DIVISION.
-           DISPLAY "Ingrese el primer número: "
+           DISPLAY "Ingrese el primer número (puede ser negativo): "
            ACCEPT NUMERO-1
-           DISPLAY "Ingrese el segundo número: "
+           DISPLAY "Ingrese el segundo número (puede ser negativo): "
            ACCEPT NUMERO-2
            COMPUTE RESULTADO = NUMERO-1 + NUMERO-2
+           MOVE RESULTADO TO RESULTADO-MOSTRAR
            DISPLAY " "
-           DISPLAY "La suma es: " RESULTADO
+           DISPLAY "La suma es: " RESULTADO-MOSTRAR
            STOP RUN.
