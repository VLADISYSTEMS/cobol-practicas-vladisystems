@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MES-VENTAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-VENTAS ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-VENTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+           SELECT ARCHIVO-IVA ASSIGN TO "IVA.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IVA.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "MES-VENTAS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKP.
+       COPY FERIADOS-SELECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FERIADOS-FD.
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  LINEA-CKP             PIC X(120).
+
+       FD  ARCHIVO-VENTAS.
+       01  VENTA-REG.
+           05 VR-FOLIO           PIC 9(6).
+           05 VR-PRODUCTO        PIC X(20).
+           05 VR-UNIDADES        PIC 9(3).
+           05 VR-PRECIO-UNITARIO PIC 9(7)V99.
+           05 VR-TOTAL-NETO      PIC S9(11)V99 SIGN LEADING SEPARATE.
+           05 VR-DESCUENTO-PCT   PIC 9(3)V99.
+           05 VR-FORMA-PAGO      PIC X(13).
+           05 VR-TIPO            PIC X(1).
+           05 VR-FOLIO-REF       PIC 9(6).
+           05 VR-FECHA           PIC 9(8).
+
+       FD  ARCHIVO-IVA.
+       01  IVA-REG               PIC X(6).
+
+       WORKING-STORAGE SECTION.
+
+       *>----------------------------------------------------
+       *> PERIODO A CONSOLIDAR
+       *>----------------------------------------------------
+       01 ANIO-MES.
+           05 ANIO               PIC 9(4).
+           05 MES                PIC 9(2).
+       01 DIA                    PIC 9(2).
+       01 FECHA-ARCHIVO          PIC 9(8).
+       01 DIAS-CON-VENTAS        PIC 9(2) VALUE 0.
+
+       *>----------------------------------------------------
+       *> VARIABLES DE CONTROL DE LECTURA
+       *>----------------------------------------------------
+       01 FS-VENTAS              PIC XX.
+       01 FS-IVA                 PIC XX.
+       01 FIN-ARCHIVO            PIC X VALUE 'N'.
+       01 NOMBRE-ARCHIVO-VENTAS  PIC X(20).
+       COPY FERIADOS-WS.
+
+       *>----------------------------------------------------
+       *> ACUMULADORES DEL MES
+       *>----------------------------------------------------
+       01 TOTAL-UNIDADES         PIC S9(7)  VALUE 0.
+       01 TOTAL-BRUTO-MES        PIC S9(11)V99 VALUE 0.
+       01 TOTAL-IVA-MES          PIC S9(11)V99 VALUE 0.
+       01 TOTAL-NETO-MES         PIC S9(11)V99 VALUE 0.
+       01 IVA                    PIC V99 VALUE 0.19.
+       01 BRUTO-LINEA            PIC S9(11)V99.
+       01 IVA-LINEA              PIC S9(11)V99.
+       01 UNIDADES-DELTA         PIC S9(7).
+
+       *>----------------------------------------------------
+       *> SUBTOTALES POR PRODUCTO (TABLA EN MEMORIA)
+       *>----------------------------------------------------
+       01 MAX-PRODUCTOS          PIC 9(3) VALUE 50.
+       01 TOTAL-PRODUCTOS        PIC 9(3) VALUE 0.
+       01 TABLA-PRODUCTOS.
+           05 PROD-ENTRADA OCCURS 50 TIMES.
+               10 PROD-NOMBRE    PIC X(20).
+               10 PROD-UNIDADES  PIC S9(7).
+               10 PROD-NETO      PIC S9(11)V99.
+       01 IDX                    PIC 9(3).
+       01 IDX-MAYOR               PIC 9(3).
+       01 IDX-ORD                 PIC 9(3).
+       01 PROD-NOMBRE-TMP         PIC X(20).
+       01 PROD-UNIDADES-TMP       PIC S9(7).
+       01 PROD-NETO-TMP           PIC S9(11)V99.
+       01 ENCONTRADO             PIC X VALUE 'N'.
+
+       *>----------------------------------------------------
+       *> VARIABLES DE PRESENTACIÓN
+       *>----------------------------------------------------
+       01 F-TOTAL-UNIDADES       PIC -(6)9.
+       01 F-BRUTO-MES            PIC -(9).99.
+       01 F-IVA-MES              PIC -(9).99.
+       01 F-NETO-MES             PIC -(9).99.
+       01 F-PROD-UNIDADES        PIC -(6)9.
+       01 F-PROD-NETO            PIC -(9).99.
+       01 F-DIAS-CON-VENTAS      PIC Z9.
+       01 F-IVA-PCT              PIC Z9.99.
+
+       *>----------------------------------------------------
+       *> CHECKPOINT DE REANUDACIÓN (CONSOLIDACIÓN INTERRUMPIDA)
+       *>----------------------------------------------------
+       01 FS-CKP                 PIC XX.
+       01 RESPUESTA-REANUDAR     PIC X VALUE 'N'.
+       01 DIA-INICIAL            PIC 9(2) VALUE 1.
+       01 RESULT-CODE-CKP        PIC 9(2).
+       01 CAMPO-CKP-ANIO         PIC X(6).
+       01 CAMPO-CKP-MES          PIC X(4).
+       01 CAMPO-CKP-DIA          PIC X(4).
+       01 CAMPO-CKP-DIAS         PIC X(4).
+       01 CAMPO-CKP-UNIDADES     PIC X(10).
+       01 CAMPO-CKP-BRUTO        PIC X(16).
+       01 CAMPO-CKP-IVA          PIC X(16).
+       01 CAMPO-CKP-NETO         PIC X(16).
+       01 CAMPO-CKP-PRODUCTOS    PIC X(4).
+       01 CAMPO-CKP-NOMBRE       PIC X(20).
+       01 CAMPO-CKP-PROD-UNID    PIC X(10).
+       01 CAMPO-CKP-PROD-NETO    PIC X(16).
+
+       *>----------------------------------------------------
+       *> PARÁMETROS POR LÍNEA DE COMANDO (EJECUCIÓN POR LOTE)
+       *> USO: MES-VENTAS <AAAA> <MM>
+       *> SI NO SE PASAN, SE PIDEN DE FORMA INTERACTIVA.
+       *>----------------------------------------------------
+       01 WS-COMMAND-LINE        PIC X(80) VALUE SPACES.
+       01 CAMPO-ARG-ANIO         PIC X(6).
+       01 CAMPO-ARG-MES          PIC X(6).
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "==============================="
+           DISPLAY "  RESUMEN MENSUAL DE VENTAS"
+           DISPLAY "==============================="
+           PERFORM OBTENER-PARAMETROS
+
+           ACCEPT FECHA-CONSULTA FROM DATE YYYYMMDD
+           PERFORM VERIFICAR-FERIADO
+           IF ES-FERIADO = 'S'
+               DISPLAY "ADVERTENCIA: hoy es un día feriado; "
+                       "verifique que el mes ya haya cerrado."
+           END-IF
+
+           PERFORM CARGAR-IVA
+           PERFORM VERIFICAR-CHECKPOINT
+           PERFORM RECORRER-DIAS-DEL-MES
+           PERFORM BORRAR-CHECKPOINT
+
+           IF DIAS-CON-VENTAS = 0
+               DISPLAY "No se encontraron ventas para ese mes."
+               STOP RUN
+           END-IF
+
+           PERFORM MOSTRAR-TOTALES
+           PERFORM MOSTRAR-POR-PRODUCTO
+
+           STOP RUN.
+
+       OBTENER-PARAMETROS.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE = SPACES
+               DISPLAY "Ingrese el año (AAAA):"
+               ACCEPT ANIO
+               DISPLAY "Ingrese el mes (MM):"
+               ACCEPT MES
+           ELSE
+               UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                   INTO CAMPO-ARG-ANIO, CAMPO-ARG-MES
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL (CAMPO-ARG-ANIO) TO ANIO
+               MOVE FUNCTION NUMVAL (CAMPO-ARG-MES) TO MES
+               DISPLAY "Período recibido por línea de comando: "
+                       ANIO "-" MES
+           END-IF.
+
+       CARGAR-IVA.
+           OPEN INPUT ARCHIVO-IVA
+           IF FS-IVA = "00"
+               READ ARCHIVO-IVA
+               MOVE FUNCTION NUMVAL (IVA-REG) TO IVA
+               CLOSE ARCHIVO-IVA
+           END-IF.
+
+       VERIFICAR-CHECKPOINT.
+           MOVE 1 TO DIA-INICIAL
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF FS-CKP = "00"
+               READ ARCHIVO-CHECKPOINT
+               UNSTRING LINEA-CKP DELIMITED BY ","
+                   INTO CAMPO-CKP-ANIO, CAMPO-CKP-MES, CAMPO-CKP-DIA,
+                        CAMPO-CKP-DIAS, CAMPO-CKP-UNIDADES,
+                        CAMPO-CKP-BRUTO, CAMPO-CKP-IVA,
+                        CAMPO-CKP-NETO, CAMPO-CKP-PRODUCTOS
+               END-UNSTRING
+               IF FUNCTION NUMVAL (CAMPO-CKP-ANIO) = ANIO AND
+                  FUNCTION NUMVAL (CAMPO-CKP-MES) = MES
+                   DISPLAY "Se encontró una consolidación "
+                           "interrumpida de este período, "
+                           "hasta el día " CAMPO-CKP-DIA "."
+                   DISPLAY "¿Reanudar desde ahí? (S/N): "
+                   ACCEPT RESPUESTA-REANUDAR
+                   MOVE FUNCTION UPPER-CASE(RESPUESTA-REANUDAR)
+                        TO RESPUESTA-REANUDAR
+                   IF RESPUESTA-REANUDAR = 'S'
+                       COMPUTE DIA-INICIAL =
+                           FUNCTION NUMVAL (CAMPO-CKP-DIA) + 1
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-DIAS)
+                           TO DIAS-CON-VENTAS
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-UNIDADES)
+                           TO TOTAL-UNIDADES
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-BRUTO)
+                           TO TOTAL-BRUTO-MES
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-IVA)
+                           TO TOTAL-IVA-MES
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-NETO)
+                           TO TOTAL-NETO-MES
+                       MOVE FUNCTION NUMVAL (CAMPO-CKP-PRODUCTOS)
+                           TO TOTAL-PRODUCTOS
+                       MOVE 0 TO IDX
+                       PERFORM CARGAR-UN-PRODUCTO-CHECKPOINT
+                           TOTAL-PRODUCTOS TIMES
+                   END-IF
+               END-IF
+               CLOSE ARCHIVO-CHECKPOINT
+           ELSE
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+
+       CARGAR-UN-PRODUCTO-CHECKPOINT.
+           READ ARCHIVO-CHECKPOINT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO IDX
+                   UNSTRING LINEA-CKP DELIMITED BY ","
+                       INTO CAMPO-CKP-NOMBRE, CAMPO-CKP-PROD-UNID,
+                            CAMPO-CKP-PROD-NETO
+                   END-UNSTRING
+                   MOVE CAMPO-CKP-NOMBRE TO PROD-NOMBRE (IDX)
+                   MOVE FUNCTION NUMVAL (CAMPO-CKP-PROD-UNID)
+                       TO PROD-UNIDADES (IDX)
+                   MOVE FUNCTION NUMVAL (CAMPO-CKP-PROD-NETO)
+                       TO PROD-NETO (IDX)
+           END-READ.
+
+       GRABAR-CHECKPOINT-MES.
+           MOVE TOTAL-UNIDADES  TO F-TOTAL-UNIDADES
+           MOVE TOTAL-BRUTO-MES TO F-BRUTO-MES
+           MOVE TOTAL-IVA-MES   TO F-IVA-MES
+           MOVE TOTAL-NETO-MES  TO F-NETO-MES
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           MOVE SPACES TO LINEA-CKP
+           STRING ANIO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  MES DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  DIA DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  DIAS-CON-VENTAS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-TOTAL-UNIDADES) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-BRUTO-MES) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-IVA-MES) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(F-NETO-MES) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TOTAL-PRODUCTOS DELIMITED BY SIZE
+                  INTO LINEA-CKP
+           WRITE LINEA-CKP
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-PRODUCTOS
+               MOVE PROD-UNIDADES (IDX) TO F-PROD-UNIDADES
+               MOVE PROD-NETO (IDX)     TO F-PROD-NETO
+               MOVE SPACES TO LINEA-CKP
+               STRING PROD-NOMBRE (IDX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(F-PROD-UNIDADES) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(F-PROD-NETO) DELIMITED BY SIZE
+                      INTO LINEA-CKP
+               WRITE LINEA-CKP
+           END-PERFORM
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       BORRAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "MES-VENTAS.CKP"
+               RETURNING RESULT-CODE-CKP.
+
+       RECORRER-DIAS-DEL-MES.
+           PERFORM VARYING DIA FROM DIA-INICIAL BY 1 UNTIL DIA > 31
+               COMPUTE FECHA-ARCHIVO = ANIO * 10000 + MES * 100 + DIA
+               STRING "VENTAS-" DELIMITED BY SIZE
+                      FECHA-ARCHIVO DELIMITED BY SIZE
+                      ".DAT" DELIMITED BY SIZE
+                      INTO NOMBRE-ARCHIVO-VENTAS
+               OPEN INPUT ARCHIVO-VENTAS
+               IF FS-VENTAS = "00"
+                   ADD 1 TO DIAS-CON-VENTAS
+                   MOVE 'N' TO FIN-ARCHIVO
+                   PERFORM HASTA-FIN
+                   CLOSE ARCHIVO-VENTAS
+               END-IF
+               PERFORM GRABAR-CHECKPOINT-MES
+           END-PERFORM.
+
+       HASTA-FIN.
+           PERFORM UNTIL FIN-ARCHIVO = 'S'
+               READ ARCHIVO-VENTAS
+                   AT END
+                       MOVE 'S' TO FIN-ARCHIVO
+                   NOT AT END
+                       PERFORM ACUMULAR-VENTA
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-VENTA.
+           IF VR-TIPO = 'R'
+               COMPUTE UNIDADES-DELTA = VR-UNIDADES * -1
+           ELSE
+               MOVE VR-UNIDADES TO UNIDADES-DELTA
+           END-IF
+           ADD UNIDADES-DELTA TO TOTAL-UNIDADES
+           COMPUTE BRUTO-LINEA = VR-TOTAL-NETO / (1 + IVA)
+           COMPUTE IVA-LINEA = VR-TOTAL-NETO - BRUTO-LINEA
+           ADD BRUTO-LINEA TO TOTAL-BRUTO-MES
+           ADD IVA-LINEA TO TOTAL-IVA-MES
+           ADD VR-TOTAL-NETO TO TOTAL-NETO-MES
+           PERFORM ACUMULAR-PRODUCTO.
+
+       ACUMULAR-PRODUCTO.
+           MOVE 'N' TO ENCONTRADO
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TOTAL-PRODUCTOS OR ENCONTRADO = 'S'
+               IF PROD-NOMBRE (IDX) = VR-PRODUCTO
+                   ADD UNIDADES-DELTA TO PROD-UNIDADES (IDX)
+                   ADD VR-TOTAL-NETO TO PROD-NETO (IDX)
+                   MOVE 'S' TO ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF ENCONTRADO = 'N' AND TOTAL-PRODUCTOS < MAX-PRODUCTOS
+               ADD 1 TO TOTAL-PRODUCTOS
+               MOVE VR-PRODUCTO TO PROD-NOMBRE (TOTAL-PRODUCTOS)
+               MOVE UNIDADES-DELTA TO PROD-UNIDADES (TOTAL-PRODUCTOS)
+               MOVE VR-TOTAL-NETO TO PROD-NETO (TOTAL-PRODUCTOS)
+           END-IF.
+
+       MOSTRAR-TOTALES.
+           MOVE DIAS-CON-VENTAS TO F-DIAS-CON-VENTAS
+           MOVE TOTAL-UNIDADES  TO F-TOTAL-UNIDADES
+           MOVE TOTAL-BRUTO-MES TO F-BRUTO-MES
+           MOVE TOTAL-IVA-MES   TO F-IVA-MES
+           MOVE TOTAL-NETO-MES  TO F-NETO-MES
+           MULTIPLY IVA BY 100 GIVING F-IVA-PCT
+           DISPLAY "-------------------------------"
+           DISPLAY "Días con ventas   : " F-DIAS-CON-VENTAS
+           DISPLAY "Unidades vendidas : " F-TOTAL-UNIDADES
+           DISPLAY "Bruto/IVA calculados con la tasa vigente hoy ("
+                   F-IVA-PCT "%), no con la tasa de cada venta:"
+           DISPLAY "Total bruto       : $" F-BRUTO-MES
+           DISPLAY "Total IVA         : $" F-IVA-MES
+           DISPLAY "Total neto        : $" F-NETO-MES
+           DISPLAY "-------------------------------".
+
+       ORDENAR-PRODUCTOS-POR-NETO.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX >= TOTAL-PRODUCTOS
+               MOVE IDX TO IDX-MAYOR
+               PERFORM VARYING IDX-ORD FROM IDX BY 1
+                       UNTIL IDX-ORD > TOTAL-PRODUCTOS
+                   IF PROD-NETO (IDX-ORD) > PROD-NETO (IDX-MAYOR)
+                       MOVE IDX-ORD TO IDX-MAYOR
+                   END-IF
+               END-PERFORM
+               IF IDX-MAYOR NOT = IDX
+                   MOVE PROD-NOMBRE   (IDX)       TO PROD-NOMBRE-TMP
+                   MOVE PROD-UNIDADES (IDX)       TO PROD-UNIDADES-TMP
+                   MOVE PROD-NETO     (IDX)       TO PROD-NETO-TMP
+                   MOVE PROD-NOMBRE   (IDX-MAYOR) TO PROD-NOMBRE (IDX)
+                   MOVE PROD-UNIDADES (IDX-MAYOR)
+                       TO PROD-UNIDADES (IDX)
+                   MOVE PROD-NETO     (IDX-MAYOR) TO PROD-NETO (IDX)
+                   MOVE PROD-NOMBRE-TMP   TO PROD-NOMBRE (IDX-MAYOR)
+                   MOVE PROD-UNIDADES-TMP TO PROD-UNIDADES (IDX-MAYOR)
+                   MOVE PROD-NETO-TMP     TO PROD-NETO (IDX-MAYOR)
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-POR-PRODUCTO.
+           PERFORM ORDENAR-PRODUCTOS-POR-NETO
+           DISPLAY "DETALLE POR PRODUCTO (MES, de mayor a menor "
+                   "venta neta):"
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-PRODUCTOS
+               MOVE PROD-UNIDADES (IDX) TO F-PROD-UNIDADES
+               MOVE PROD-NETO (IDX)     TO F-PROD-NETO
+               DISPLAY PROD-NOMBRE (IDX) " | Unid: " F-PROD-UNIDADES
+                       " | Neto: $" F-PROD-NETO
+           END-PERFORM
+           DISPLAY "===============================".
+
+       COPY FERIADOS-RUTINAS.
