@@ -3,21 +3,40 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ANO-ACTUAL         PIC 9(4).
-       01 ANO-NACIMIENTO     PIC 9(4).
+       01 FECHA-NAC-TXT      PIC X(8).
+       01 FECHA-REF-TXT      PIC X(8) VALUE SPACES.
+       01 NAC-ANO            PIC 9(4).
+       01 NAC-MES             PIC 9(2).
+       01 NAC-DIA              PIC 9(2).
+       01 REF-ANO            PIC 9(4).
+       01 REF-MES             PIC 9(2).
+       01 REF-DIA              PIC 9(2).
        01 EDAD               PIC 9(3).
 
        PROCEDURE DIVISION.
-           DISPLAY "Ingrese el año actual: " WITH NO ADVANCING
-           ACCEPT ANO-ACTUAL
+           DISPLAY "Ingrese su fecha de nacimiento (AAAAMMDD): "
+                   WITH NO ADVANCING
+           ACCEPT FECHA-NAC-TXT
+           MOVE FECHA-NAC-TXT (1:4) TO NAC-ANO
+           MOVE FECHA-NAC-TXT (5:2) TO NAC-MES
+           MOVE FECHA-NAC-TXT (7:2) TO NAC-DIA
 
-           DISPLAY "Ingrese su año de nacimiento: " WITH NO ADVANCING
-           ACCEPT ANO-NACIMIENTO
+           DISPLAY "Ingrese la fecha de referencia (AAAAMMDD, "
+                   "en blanco para hoy): " WITH NO ADVANCING
+           ACCEPT FECHA-REF-TXT
+           IF FECHA-REF-TXT = SPACES
+               ACCEPT FECHA-REF-TXT FROM DATE YYYYMMDD
+           END-IF
+           MOVE FECHA-REF-TXT (1:4) TO REF-ANO
+           MOVE FECHA-REF-TXT (5:2) TO REF-MES
+           MOVE FECHA-REF-TXT (7:2) TO REF-DIA
 
-           COMPUTE EDAD = ANO-ACTUAL - ANO-NACIMIENTO
+           COMPUTE EDAD = REF-ANO - NAC-ANO
+           IF REF-MES < NAC-MES
+               OR (REF-MES = NAC-MES AND REF-DIA < NAC-DIA)
+               SUBTRACT 1 FROM EDAD
+           END-IF
 
-           DISPLAY "Su edad aproximada es: " EDAD
+           DISPLAY "Su edad a esa fecha es: " EDAD
 
            STOP RUN.
-
-           
