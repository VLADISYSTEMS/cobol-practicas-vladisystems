@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERIODO-FISCAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PERIODOS-SELECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PERIODOS-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY PERIODOS-WS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Fecha a consultar (AAAAMMDD, en blanco para hoy):"
+           ACCEPT FECHA-PERIODO
+           IF FECHA-PERIODO = ZEROS
+               ACCEPT FECHA-PERIODO FROM DATE YYYYMMDD
+           END-IF
+
+           PERFORM CARGAR-PERIODOS-FISCALES
+           IF TOTAL-PERIODOS = 0
+               DISPLAY "No hay periodos fiscales configurados en "
+                       "PERIODOS-FISCALES.DAT."
+           ELSE
+               PERFORM BUSCAR-PERIODO-FISCAL
+               IF PERIODO-ENCONTRADO = 'S'
+                   DISPLAY "Periodo fiscal: " PERIODO-FISCAL-NUM
+               ELSE
+                   DISPLAY "La fecha no pertenece a ningún periodo "
+                           "fiscal configurado."
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       COPY PERIODOS-RUTINAS.
