@@ -1,29 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DiaSemanaEspanol.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY FERIADOS-SELECT.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY FERIADOS-FD.
+
        WORKING-STORAGE SECTION.
-       01 NumDia          PIC X(9). *> día en número (1=domingo 7=sábado).
-       01 NombreDia       PIC X(10). *> nombre del día en español.
+       COPY FECHA-COMUN.
+       COPY FERIADOS-WS.
 
        PROCEDURE DIVISION.
-           ACCEPT NumDia FROM DAY-OF-WEEK.
-           EVALUATE NumDia
-               WHEN 1
-                   MOVE "Domingo" TO NumDia
-               WHEN 2
-                   MOVE "Lunes" TO NumDia
-               WHEN 3
-                   MOVE "Martes" TO NumDia
-               WHEN 4
-                   MOVE "Miercoles" TO NumDia
-               WHEN 5
-                   MOVE "Jueves" TO NumDia
-               WHEN 6
-                   MOVE "Viernes" TO NumDia
-               WHEN 7
-                   MOVE "Sábado" TO NumDia
-               END-EVALUATE    
-               DISPLAY "Hoy es :" NumDia
-               STOP RUN.
+           PERFORM OBTENER-DIA-SEMANA.
+           DISPLAY "Hoy es :" FC-DIA-ES.
+
+           PERFORM ACEPTAR-FECHA-COMPLETA.
+           MOVE FC-FECHA-YYYYMMDD TO FECHA-CONSULTA
+           PERFORM VERIFICAR-FERIADO
+           IF ES-FERIADO = 'S'
+               DISPLAY "Hoy es además un día feriado."
+           END-IF
+
+           STOP RUN.
 
+       COPY FECHA-COMUN-RUTINAS.
+       COPY FERIADOS-RUTINAS.
