@@ -0,0 +1,5 @@
+       FD  ARCHIVO-PERIODOS.
+       01  PERIODO-REG.
+           05 PF-NUMERO           PIC 9(2).
+           05 PF-INICIO           PIC 9(8).
+           05 PF-FIN              PIC 9(8).
