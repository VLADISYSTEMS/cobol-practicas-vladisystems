@@ -0,0 +1,6 @@
+       *>----------------------------------------------------
+       *> CONSULTA DE DÍAS FERIADOS (FERIADOS.DAT)
+       *>----------------------------------------------------
+       01 FS-FERIADOS           PIC XX.
+       01 FECHA-CONSULTA        PIC 9(8).
+       01 ES-FERIADO            PIC X VALUE 'N'.
