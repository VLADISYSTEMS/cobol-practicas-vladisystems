@@ -0,0 +1,16 @@
+       VERIFICAR-FERIADO.
+           MOVE 'N' TO ES-FERIADO
+           OPEN INPUT ARCHIVO-FERIADOS
+           IF FS-FERIADOS = "00"
+               PERFORM UNTIL FS-FERIADOS NOT = "00"
+                   READ ARCHIVO-FERIADOS
+                       AT END
+                           MOVE "10" TO FS-FERIADOS
+                       NOT AT END
+                           IF FERIADO-REG = FECHA-CONSULTA
+                               MOVE 'S' TO ES-FERIADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-FERIADOS
+           END-IF.
