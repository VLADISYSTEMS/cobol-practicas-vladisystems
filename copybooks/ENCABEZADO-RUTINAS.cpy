@@ -0,0 +1,28 @@
+      *>----------------------------------------------------
+      *> RUTINAS DE ENCABEZADO. REQUIERE COPY ENCABEZADO-WS
+      *> EN WORKING-STORAGE.
+      *>----------------------------------------------------
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO EC-PAGINA
+           MOVE 0 TO EC-LINEAS-PAGINA
+           MOVE "===============================" TO EC-LINEA-1
+           MOVE SPACES TO EC-LINEA-2
+           STRING "  " DELIMITED BY SIZE
+                  FUNCTION TRIM(EC-TITULO) DELIMITED BY SIZE
+                  "  (Fecha: " DELIMITED BY SIZE
+                  EC-FECHA-REPORTE DELIMITED BY SIZE
+                  " Pagina: " DELIMITED BY SIZE
+                  EC-PAGINA DELIMITED BY SIZE
+                  " Operador: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EC-OPERADOR) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO EC-LINEA-2
+           MOVE "===============================" TO EC-LINEA-3.
+
+       CONTROLAR-SALTO-PAGINA.
+           ADD 1 TO EC-LINEAS-PAGINA
+           IF EC-LINEAS-PAGINA >= EC-MAX-LINEAS-PAGINA
+               MOVE 'S' TO EC-REIMPRIMIR-ENCABEZADO
+           ELSE
+               MOVE 'N' TO EC-REIMPRIMIR-ENCABEZADO
+           END-IF.
