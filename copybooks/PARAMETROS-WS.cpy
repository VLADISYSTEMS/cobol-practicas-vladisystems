@@ -0,0 +1,14 @@
+       *>----------------------------------------------------
+       *> PARÁMETROS DE LA TIENDA (PARAMETROS.DAT)
+       *>----------------------------------------------------
+       77 FS-PARAMETROS         PIC XX.
+       01 MAX-PARAMETROS        PIC 99 VALUE 30.
+       01 TOTAL-PARAMETROS      PIC 99 VALUE 0.
+       01 TABLA-PARAMETROS.
+           05 PARAMETRO OCCURS 30 TIMES.
+               10 TP-CLAVE       PIC X(20).
+               10 TP-VALOR       PIC X(20).
+       01 IDX-PARAMETRO         PIC 99.
+       01 CLAVE-BUSCADA         PIC X(20).
+       01 VALOR-PARAMETRO       PIC X(20).
+       01 PARAMETRO-ENCONTRADO  PIC X VALUE 'N'.
