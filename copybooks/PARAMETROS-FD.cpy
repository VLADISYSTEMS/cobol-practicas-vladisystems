@@ -0,0 +1,4 @@
+       FD  ARCHIVO-PARAMETROS.
+       01  PARAMETRO-REG.
+           05 PM-CLAVE             PIC X(20).
+           05 PM-VALOR             PIC X(20).
