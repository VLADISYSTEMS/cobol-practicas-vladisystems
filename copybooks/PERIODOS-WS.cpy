@@ -0,0 +1,15 @@
+       *>----------------------------------------------------
+       *> TABLA DE PERIODOS FISCALES (PERIODOS-FISCALES.DAT)
+       *>----------------------------------------------------
+       77 FS-PERIODOS          PIC XX.
+       01 MAX-PERIODOS         PIC 9(2) VALUE 20.
+       01 TOTAL-PERIODOS       PIC 9(2) VALUE 0.
+       01 TABLA-PERIODOS.
+           05 PERIODO OCCURS 20 TIMES.
+               10 TP-NUMERO    PIC 9(2).
+               10 TP-INICIO    PIC 9(8).
+               10 TP-FIN       PIC 9(8).
+       01 IDX-PERIODO           PIC 9(2).
+       01 FECHA-PERIODO         PIC 9(8).
+       01 PERIODO-FISCAL-NUM    PIC 9(2) VALUE 0.
+       01 PERIODO-ENCONTRADO    PIC X VALUE 'N'.
