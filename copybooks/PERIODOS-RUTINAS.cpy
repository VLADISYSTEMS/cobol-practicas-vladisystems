@@ -0,0 +1,33 @@
+       CARGAR-PERIODOS-FISCALES.
+           OPEN INPUT ARCHIVO-PERIODOS
+           IF FS-PERIODOS = "00"
+               PERFORM UNTIL FS-PERIODOS NOT = "00"
+                   READ ARCHIVO-PERIODOS
+                       AT END
+                           MOVE "10" TO FS-PERIODOS
+                       NOT AT END
+                           IF TOTAL-PERIODOS < MAX-PERIODOS
+                               ADD 1 TO TOTAL-PERIODOS
+                               MOVE PF-NUMERO
+                                   TO TP-NUMERO (TOTAL-PERIODOS)
+                               MOVE PF-INICIO
+                                   TO TP-INICIO (TOTAL-PERIODOS)
+                               MOVE PF-FIN
+                                   TO TP-FIN (TOTAL-PERIODOS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-PERIODOS
+           END-IF.
+
+       BUSCAR-PERIODO-FISCAL.
+           MOVE 'N' TO PERIODO-ENCONTRADO
+           MOVE 0 TO PERIODO-FISCAL-NUM
+           PERFORM VARYING IDX-PERIODO FROM 1 BY 1
+                   UNTIL IDX-PERIODO > TOTAL-PERIODOS
+               IF FECHA-PERIODO >= TP-INICIO (IDX-PERIODO)
+                   AND FECHA-PERIODO <= TP-FIN (IDX-PERIODO)
+                   MOVE TP-NUMERO (IDX-PERIODO) TO PERIODO-FISCAL-NUM
+                   MOVE 'S' TO PERIODO-ENCONTRADO
+               END-IF
+           END-PERFORM.
