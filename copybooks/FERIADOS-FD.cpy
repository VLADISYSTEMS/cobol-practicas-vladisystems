@@ -0,0 +1,2 @@
+       FD  ARCHIVO-FERIADOS.
+       01  FERIADO-REG              PIC 9(8).
