@@ -0,0 +1,9 @@
+      *>----------------------------------------------------
+      *> CAMPO DE MONTO EN DINERO CON SU CONTRAPARTE EDITADA
+      *> PARA MOSTRAR EN PANTALLA (INCLUYE SIGNO NEGATIVO).
+      *> USO: COPY MONEDA-COMUN
+      *>          REPLACING ==MONTO== BY ==TOTAL==
+      *>                    ==MONTO-MOSTRAR== BY ==TOTAL-MOSTRAR==.
+      *>----------------------------------------------------
+       01 MONTO            PIC S9(9)V99 VALUE 0.
+       01 MONTO-MOSTRAR    PIC -Z,ZZZ,ZZ9.99.
