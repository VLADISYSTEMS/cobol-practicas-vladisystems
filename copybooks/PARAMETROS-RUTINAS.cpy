@@ -0,0 +1,46 @@
+       CARGAR-PARAMETROS.
+           OPEN INPUT ARCHIVO-PARAMETROS
+           IF FS-PARAMETROS = "00"
+               PERFORM UNTIL FS-PARAMETROS NOT = "00"
+                   READ ARCHIVO-PARAMETROS
+                       AT END
+                           MOVE "10" TO FS-PARAMETROS
+                       NOT AT END
+                           IF TOTAL-PARAMETROS < MAX-PARAMETROS
+                               ADD 1 TO TOTAL-PARAMETROS
+                               MOVE PM-CLAVE
+                                   TO TP-CLAVE (TOTAL-PARAMETROS)
+                               MOVE PM-VALOR
+                                   TO TP-VALOR (TOTAL-PARAMETROS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-PARAMETROS
+           ELSE
+               MOVE 3 TO TOTAL-PARAMETROS
+               MOVE "MONEDA"           TO TP-CLAVE (1)
+               MOVE "$"                TO TP-VALOR (1)
+               MOVE "NOMBRE-TIENDA"    TO TP-CLAVE (2)
+               MOVE "Tienda Deportiva" TO TP-VALOR (2)
+               MOVE "DESCUENTO-MAXIMO" TO TP-CLAVE (3)
+               MOVE "20"               TO TP-VALOR (3)
+               OPEN OUTPUT ARCHIVO-PARAMETROS
+               PERFORM VARYING IDX-PARAMETRO FROM 1 BY 1
+                       UNTIL IDX-PARAMETRO > TOTAL-PARAMETROS
+                   MOVE TP-CLAVE (IDX-PARAMETRO) TO PM-CLAVE
+                   MOVE TP-VALOR (IDX-PARAMETRO) TO PM-VALOR
+                   WRITE PARAMETRO-REG
+               END-PERFORM
+               CLOSE ARCHIVO-PARAMETROS
+           END-IF.
+
+       BUSCAR-PARAMETRO.
+           MOVE 'N' TO PARAMETRO-ENCONTRADO
+           MOVE SPACES TO VALOR-PARAMETRO
+           PERFORM VARYING IDX-PARAMETRO FROM 1 BY 1
+                   UNTIL IDX-PARAMETRO > TOTAL-PARAMETROS
+               IF TP-CLAVE (IDX-PARAMETRO) = CLAVE-BUSCADA
+                   MOVE TP-VALOR (IDX-PARAMETRO) TO VALOR-PARAMETRO
+                   MOVE 'S' TO PARAMETRO-ENCONTRADO
+               END-IF
+           END-PERFORM.
