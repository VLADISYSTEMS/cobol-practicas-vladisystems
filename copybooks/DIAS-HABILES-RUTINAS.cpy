@@ -0,0 +1,16 @@
+       AVANZAR-UN-DIA-HABIL.
+           ADD 1 TO DH-FECHA-INT
+           COMPUTE DH-FECHA = FUNCTION DATE-OF-INTEGER (DH-FECHA-INT)
+           COMPUTE DH-MOD7 = FUNCTION MOD (DH-FECHA-INT, 7)
+           IF DH-MOD7 = 0
+               MOVE 7 TO DH-DIA-SEMANA
+           ELSE
+               MOVE DH-MOD7 TO DH-DIA-SEMANA
+           END-IF
+           IF DH-DIA-SEMANA < 6
+               MOVE DH-FECHA TO FECHA-CONSULTA
+               PERFORM VERIFICAR-FERIADO
+               IF ES-FERIADO = 'N'
+                   SUBTRACT 1 FROM DH-DIAS-RESTANTES
+               END-IF
+           END-IF.
