@@ -0,0 +1,16 @@
+       *>----------------------------------------------------
+       *> CAMPOS COMUNES DE FECHA Y DÍA DE LA SEMANA
+       *>----------------------------------------------------
+       01 FC-FECHA-YYMMDD       PIC 9(6).
+       01 FC-FECHA-YYYYMMDD     PIC 9(8).
+       01 FC-DIA-NUM            PIC 9.
+       01 FC-DIA-ES             PIC X(10).
+       01 FC-DIA-EN             PIC X(9).
+
+       *>----------------------------------------------------
+       *> CONVERSIÓN DE/A FECHA JULIANA (AAAADDD)
+       *>----------------------------------------------------
+       01 FC-FECHA-JULIANA      PIC 9(7).
+       01 FC-ANIO-JUL           PIC 9(4).
+       01 FC-DIA-JUL            PIC 9(3).
+       01 FC-BASE-INT           PIC 9(8).
