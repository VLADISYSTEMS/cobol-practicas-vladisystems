@@ -0,0 +1,3 @@
+           SELECT ARCHIVO-PERIODOS ASSIGN TO "PERIODOS-FISCALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PERIODOS.
