@@ -0,0 +1,27 @@
+      *>----------------------------------------------------
+      *> CAMPOS COMUNES PARA ENCABEZADOS DE PANTALLA/REPORTE,
+      *> CON CONTROL DE PAGINACION. USO:
+      *>     COPY ENCABEZADO-WS.
+      *>     ...
+      *>     COPY ENCABEZADO-RUTINAS.
+      *> EL PROGRAMA LLAMADOR LLENA EC-TITULO, EC-FECHA-REPORTE Y
+      *> EC-OPERADOR, LUEGO PERFORM IMPRIMIR-ENCABEZADO PARA ARMAR
+      *> LAS TRES LINEAS (EC-LINEA-1/EC-LINEA-2/EC-LINEA-3) Y LAS
+      *> DISPLAY/WRITE SEGUN CORRESPONDA. EN REPORTES CON MUCHOS
+      *> RENGLONES, PERFORM CONTROLAR-SALTO-PAGINA DESPUES DE CADA
+      *> LINEA DE DETALLE; CUANDO EC-REIMPRIMIR-ENCABEZADO QUEDA EN
+      *> 'S' SE VOLVIO A ALCANZAR EC-MAX-LINEAS-PAGINA Y CONVIENE
+      *> VOLVER A PERFORM IMPRIMIR-ENCABEZADO.
+      *>----------------------------------------------------
+       01 EC-PAGINA                 PIC 9(4) VALUE 0.
+       01 EC-LINEAS-PAGINA          PIC 9(4) VALUE 0.
+       01 EC-MAX-LINEAS-PAGINA      PIC 9(4) VALUE 20.
+       01 EC-REIMPRIMIR-ENCABEZADO  PIC X VALUE 'N'.
+
+       01 EC-TITULO                 PIC X(40) VALUE SPACES.
+       01 EC-FECHA-REPORTE          PIC 9(8) VALUE 0.
+       01 EC-OPERADOR                PIC X(20) VALUE SPACES.
+
+       01 EC-LINEA-1                PIC X(80).
+       01 EC-LINEA-2                PIC X(80).
+       01 EC-LINEA-3                PIC X(80).
