@@ -0,0 +1,3 @@
+           SELECT ARCHIVO-FERIADOS ASSIGN TO "FERIADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FERIADOS.
