@@ -0,0 +1,9 @@
+       *>----------------------------------------------------
+       *> ARITMÉTICA DE DÍAS HÁBILES (SALTA SÁBADOS, DOMINGOS
+       *> Y LOS FERIADOS DE FERIADOS.DAT)
+       *>----------------------------------------------------
+       01 DH-FECHA              PIC 9(8).
+       01 DH-FECHA-INT          PIC 9(8).
+       01 DH-DIAS-RESTANTES     PIC 9(5).
+       01 DH-MOD7               PIC 9.
+       01 DH-DIA-SEMANA         PIC 9.
