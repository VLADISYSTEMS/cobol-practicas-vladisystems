@@ -0,0 +1,55 @@
+       ACEPTAR-FECHA-CORTA.
+           ACCEPT FC-FECHA-YYMMDD FROM DATE.
+
+       ACEPTAR-FECHA-COMPLETA.
+           ACCEPT FC-FECHA-YYYYMMDD FROM DATE YYYYMMDD.
+
+       OBTENER-DIA-SEMANA.
+           ACCEPT FC-DIA-NUM FROM DAY-OF-WEEK
+           EVALUATE FC-DIA-NUM
+               WHEN 1
+                   MOVE "Lunes"      TO FC-DIA-ES
+                   MOVE "MONDAY"     TO FC-DIA-EN
+               WHEN 2
+                   MOVE "Martes"     TO FC-DIA-ES
+                   MOVE "TUESDAY"    TO FC-DIA-EN
+               WHEN 3
+                   MOVE "Miercoles"  TO FC-DIA-ES
+                   MOVE "WEDNESDAY"  TO FC-DIA-EN
+               WHEN 4
+                   MOVE "Jueves"     TO FC-DIA-ES
+                   MOVE "THURSDAY"   TO FC-DIA-EN
+               WHEN 5
+                   MOVE "Viernes"    TO FC-DIA-ES
+                   MOVE "FRIDAY"     TO FC-DIA-EN
+               WHEN 6
+                   MOVE "Sabado"     TO FC-DIA-ES
+                   MOVE "SATURDAY"   TO FC-DIA-EN
+               WHEN 7
+                   MOVE "Domingo"    TO FC-DIA-ES
+                   MOVE "SUNDAY"     TO FC-DIA-EN
+               WHEN OTHER
+                   MOVE "Desconocido" TO FC-DIA-ES
+                   MOVE "UNKNOWN"      TO FC-DIA-EN
+           END-EVALUATE.
+
+       ACEPTAR-FECHA-JULIANA.
+           ACCEPT FC-FECHA-JULIANA FROM DAY YYYYDDD.
+
+       JULIANO-A-CALENDARIO.
+           MOVE FC-FECHA-JULIANA (1:4) TO FC-ANIO-JUL
+           MOVE FC-FECHA-JULIANA (5:3) TO FC-DIA-JUL
+           COMPUTE FC-BASE-INT =
+               FUNCTION INTEGER-OF-DATE (FC-ANIO-JUL * 10000 + 101)
+               + FC-DIA-JUL - 1
+           COMPUTE FC-FECHA-YYYYMMDD =
+               FUNCTION DATE-OF-INTEGER (FC-BASE-INT).
+
+       CALENDARIO-A-JULIANO.
+           MOVE FC-FECHA-YYYYMMDD (1:4) TO FC-ANIO-JUL
+           COMPUTE FC-BASE-INT =
+               FUNCTION INTEGER-OF-DATE (FC-FECHA-YYYYMMDD)
+           COMPUTE FC-DIA-JUL = FC-BASE-INT
+               - FUNCTION INTEGER-OF-DATE (FC-ANIO-JUL * 10000 + 101)
+               + 1
+           COMPUTE FC-FECHA-JULIANA = FC-ANIO-JUL * 1000 + FC-DIA-JUL.
