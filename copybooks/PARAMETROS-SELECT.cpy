@@ -0,0 +1,3 @@
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO "PARAMETROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARAMETROS.
