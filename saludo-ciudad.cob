@@ -2,13 +2,91 @@
        PROGRAM-ID. SALUDO-CIUDAD.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CIUDADES ASSIGN TO "CIUDADES-VALIDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CIUDADES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CIUDADES.
+       01  CIUDAD-REG        PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 CIUDAD     PIC A(20).
+       01 CIUDAD             PIC A(20).
+       01 CIUDAD-MAYUS       PIC X(20).
+       01 CIUDAD-VALIDA      PIC X VALUE 'N'.
+
+       77 FS-CIUDADES        PIC XX.
+       01 MAX-CIUDADES       PIC 9(2) VALUE 20.
+       01 TOTAL-CIUDADES     PIC 9(2) VALUE 0.
+       01 TABLA-CIUDADES.
+           05 TC-NOMBRE OCCURS 20 TIMES
+                        INDEXED BY IDX-CIUDAD  PIC X(20).
 
        PROCEDURE DIVISION.
+           PERFORM CARGAR-CIUDADES-VALIDAS
+
            DISPLAY "Ingrese el nombre de su ciudad: "
            ACCEPT CIUDAD
-           DISPLAY " "
-           DISPLAY "Â¡Saludos desde " CIUDAD "!"
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CIUDAD))
+                TO CIUDAD-MAYUS
+           PERFORM VALIDAR-CIUDAD
+
+           IF CIUDAD-VALIDA = 'S'
+               DISPLAY " "
+               DISPLAY "¡Saludos desde " CIUDAD "!"
+           ELSE
+               DISPLAY " "
+               DISPLAY "Ciudad no reconocida: " CIUDAD
+               DISPLAY "Ciudades válidas:"
+               PERFORM VARYING IDX-CIUDAD FROM 1 BY 1
+                       UNTIL IDX-CIUDAD > TOTAL-CIUDADES
+                   DISPLAY "  " TC-NOMBRE (IDX-CIUDAD)
+               END-PERFORM
+           END-IF
+
            STOP RUN.
+
+       CARGAR-CIUDADES-VALIDAS.
+           OPEN INPUT ARCHIVO-CIUDADES
+           IF FS-CIUDADES = "00"
+               PERFORM UNTIL FS-CIUDADES NOT = "00"
+                   READ ARCHIVO-CIUDADES
+                       AT END
+                           MOVE "10" TO FS-CIUDADES
+                       NOT AT END
+                           IF TOTAL-CIUDADES < MAX-CIUDADES
+                               ADD 1 TO TOTAL-CIUDADES
+                               MOVE CIUDAD-REG
+                                   TO TC-NOMBRE (TOTAL-CIUDADES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CIUDADES
+           ELSE
+               MOVE 5 TO TOTAL-CIUDADES
+               MOVE "BOGOTA"        TO TC-NOMBRE (1)
+               MOVE "MEDELLIN"      TO TC-NOMBRE (2)
+               MOVE "CALI"          TO TC-NOMBRE (3)
+               MOVE "BARRANQUILLA"  TO TC-NOMBRE (4)
+               MOVE "CARTAGENA"     TO TC-NOMBRE (5)
+               OPEN OUTPUT ARCHIVO-CIUDADES
+               PERFORM VARYING IDX-CIUDAD FROM 1 BY 1
+                       UNTIL IDX-CIUDAD > TOTAL-CIUDADES
+                   MOVE TC-NOMBRE (IDX-CIUDAD) TO CIUDAD-REG
+                   WRITE CIUDAD-REG
+               END-PERFORM
+               CLOSE ARCHIVO-CIUDADES
+           END-IF.
+
+       VALIDAR-CIUDAD.
+           MOVE 'N' TO CIUDAD-VALIDA
+           SET IDX-CIUDAD TO 1
+           SEARCH TC-NOMBRE
+               AT END
+                   CONTINUE
+               WHEN TC-NOMBRE (IDX-CIUDAD) = CIUDAD-MAYUS
+                   MOVE 'S' TO CIUDAD-VALIDA
+           END-SEARCH.
