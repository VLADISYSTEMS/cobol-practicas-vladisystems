@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR-FIN-DE-ANIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-VENTAS ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-VENTAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+           SELECT ARCHIVO-VENTAS-HIST ASSIGN TO DYNAMIC
+               NOMBRE-ARCHIVO-VENTAS-HIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS-HIST.
+           SELECT ARCHIVO-VISITANTES ASSIGN TO "VISITANTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VISITANTES.
+           SELECT ARCHIVO-VISITANTES-HIST ASSIGN TO DYNAMIC
+               NOMBRE-ARCHIVO-VISITANTES-HIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VISITANTES-HIST.
+           SELECT ARCHIVO-VISITANTES-TMP ASSIGN TO "VISITANTES.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VISITANTES-TMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-VENTAS.
+       01  VENTA-REG.
+           05 VR-FOLIO           PIC 9(6).
+           05 VR-PRODUCTO        PIC X(20).
+           05 VR-UNIDADES        PIC 9(3).
+           05 VR-PRECIO-UNITARIO PIC 9(7)V99.
+           05 VR-TOTAL-NETO      PIC S9(11)V99 SIGN LEADING SEPARATE.
+           05 VR-DESCUENTO-PCT   PIC 9(3)V99.
+           05 VR-FORMA-PAGO      PIC X(13).
+           05 VR-TIPO            PIC X(1).
+           05 VR-FOLIO-REF       PIC 9(6).
+           05 VR-FECHA           PIC 9(8).
+
+       FD  ARCHIVO-VENTAS-HIST.
+       01  VENTA-REG-HIST        PIC X(72).
+
+       FD  ARCHIVO-VISITANTES.
+       01  LINEA-VISITANTE       PIC X(70).
+
+       FD  ARCHIVO-VISITANTES-HIST.
+       01  LINEA-VISITANTE-HIST  PIC X(70).
+
+       FD  ARCHIVO-VISITANTES-TMP.
+       01  LINEA-VISITANTE-TMP   PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       *>----------------------------------------------------
+       *> PARÁMETRO POR LÍNEA DE COMANDO (EJECUCIÓN POR LOTE)
+       *> USO: ARCHIVAR-FIN-DE-ANIO <AAAA>
+       *> SI NO SE PASA, SE PIDE DE FORMA INTERACTIVA.
+       *>----------------------------------------------------
+       01 WS-COMMAND-LINE          PIC X(20) VALUE SPACES.
+       01 ANIO-ARCHIVAR            PIC 9(4).
+
+       01 FS-VENTAS                PIC XX.
+       01 FS-VENTAS-HIST           PIC XX.
+       01 FS-VISITANTES            PIC XX.
+       01 FS-VISITANTES-HIST       PIC XX.
+       01 FS-VISITANTES-TMP        PIC XX.
+
+       01 NOMBRE-ARCHIVO-VENTAS         PIC X(20).
+       01 NOMBRE-ARCHIVO-VENTAS-HIST    PIC X(24).
+       01 NOMBRE-ARCHIVO-VISITANTES-HIST PIC X(28).
+       01 RESULT-CODE                   PIC 9(2).
+
+       01 MES                      PIC 9(2).
+       01 DIA                      PIC 9(2).
+       01 FECHA-PROCESO            PIC 9(8).
+       01 ANIO-LINEA-VISITANTE     PIC 9(4).
+
+       01 TOTAL-VENTAS-ARCHIVADAS  PIC 9(7) VALUE 0.
+       01 TOTAL-ARCHIVOS-VENTAS    PIC 9(5) VALUE 0.
+       01 TOTAL-VISITAS-ARCHIVADAS PIC 9(7) VALUE 0.
+       01 TOTAL-VISITAS-CONSERVADAS PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "==============================="
+           DISPLAY "  ARCHIVADO Y PURGA DE FIN DE AÑO"
+           DISPLAY "==============================="
+
+           PERFORM OBTENER-PARAMETROS
+
+           STRING "VENTAS-ARCHIVO-" DELIMITED BY SIZE
+                  ANIO-ARCHIVAR DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VENTAS-HIST
+           STRING "VISITANTES-ARCHIVO-" DELIMITED BY SIZE
+                  ANIO-ARCHIVAR DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VISITANTES-HIST
+
+           PERFORM ARCHIVAR-VENTAS-DEL-ANIO
+           PERFORM ARCHIVAR-VISITANTES-DEL-ANIO
+
+           DISPLAY "-------------------------------"
+           DISPLAY "Archivos de ventas purgados : "
+                   TOTAL-ARCHIVOS-VENTAS
+           DISPLAY "Transacciones archivadas    : "
+                   TOTAL-VENTAS-ARCHIVADAS
+           DISPLAY "Visitas archivadas          : "
+                   TOTAL-VISITAS-ARCHIVADAS
+           DISPLAY "Visitas conservadas         : "
+                   TOTAL-VISITAS-CONSERVADAS
+           DISPLAY "===============================".
+
+           STOP RUN.
+
+       OBTENER-PARAMETROS.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE = SPACES
+               DISPLAY "Ingrese el año a archivar y purgar (AAAA):"
+               ACCEPT ANIO-ARCHIVAR
+           ELSE
+               MOVE FUNCTION NUMVAL (WS-COMMAND-LINE) TO ANIO-ARCHIVAR
+               DISPLAY "Año recibido por línea de comando: "
+                       ANIO-ARCHIVAR
+           END-IF.
+
+       *>----------------------------------------------------
+       *> VENTAS: RECORRE CADA DÍA DEL AÑO INDICADO (MISMO BARRIDO
+       *> MES/DÍA QUE USA MES-VENTAS), COPIA LAS TRANSACCIONES DE
+       *> CADA ARCHIVO DIARIO ENCONTRADO A UN ÚNICO ARCHIVO HISTÓRICO
+       *> DEL AÑO, Y LUEGO BORRA EL ARCHIVO DIARIO ORIGINAL.
+       *>----------------------------------------------------
+       ARCHIVAR-VENTAS-DEL-ANIO.
+           MOVE 0 TO MES
+           PERFORM ARCHIVAR-VENTAS-DEL-MES
+               VARYING MES FROM 1 BY 1 UNTIL MES > 12.
+
+       ARCHIVAR-VENTAS-DEL-MES.
+           MOVE 0 TO DIA
+           PERFORM ARCHIVAR-VENTAS-DEL-DIA
+               VARYING DIA FROM 1 BY 1 UNTIL DIA > 31.
+
+       ARCHIVAR-VENTAS-DEL-DIA.
+           COMPUTE FECHA-PROCESO =
+               ANIO-ARCHIVAR * 10000 + MES * 100 + DIA
+           STRING "VENTAS-" DELIMITED BY SIZE
+                  FECHA-PROCESO DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO NOMBRE-ARCHIVO-VENTAS
+
+           OPEN INPUT ARCHIVO-VENTAS
+           IF FS-VENTAS = "00"
+               OPEN EXTEND ARCHIVO-VENTAS-HIST
+               IF FS-VENTAS-HIST = "35"
+                   OPEN OUTPUT ARCHIVO-VENTAS-HIST
+               END-IF
+
+               PERFORM COPIAR-UNA-VENTA UNTIL FS-VENTAS = "10"
+
+               CLOSE ARCHIVO-VENTAS-HIST
+               CLOSE ARCHIVO-VENTAS
+
+               CALL "CBL_DELETE_FILE" USING NOMBRE-ARCHIVO-VENTAS
+                   RETURNING RESULT-CODE
+               ADD 1 TO TOTAL-ARCHIVOS-VENTAS
+           ELSE
+               CLOSE ARCHIVO-VENTAS
+           END-IF.
+
+       COPIAR-UNA-VENTA.
+           READ ARCHIVO-VENTAS
+               AT END
+                   MOVE "10" TO FS-VENTAS
+               NOT AT END
+                   MOVE VENTA-REG TO VENTA-REG-HIST
+                   WRITE VENTA-REG-HIST
+                   ADD 1 TO TOTAL-VENTAS-ARCHIVADAS
+           END-READ.
+
+       *>----------------------------------------------------
+       *> VISITANTES: SEPARA LAS VISITAS DEL AÑO INDICADO HACIA EL
+       *> ARCHIVO HISTÓRICO Y RECONSTRUYE VISITANTES.DAT SÓLO CON
+       *> LAS VISITAS DE OTROS AÑOS (MISMO PATRÓN DE ARCHIVO TEMPORAL
+       *> + CBL_RENAME_FILE QUE USA RECATEGORIZAR-MIEMBROS).
+       *>----------------------------------------------------
+       ARCHIVAR-VISITANTES-DEL-ANIO.
+           OPEN INPUT ARCHIVO-VISITANTES
+           IF FS-VISITANTES NOT = "00"
+               CLOSE ARCHIVO-VISITANTES
+           ELSE
+               OPEN OUTPUT ARCHIVO-VISITANTES-TMP
+               MOVE "99" TO FS-VISITANTES-HIST
+               PERFORM CLASIFICAR-UNA-VISITA UNTIL FS-VISITANTES = "10"
+               CLOSE ARCHIVO-VISITANTES
+               CLOSE ARCHIVO-VISITANTES-TMP
+               IF FS-VISITANTES-HIST = "00"
+                   CLOSE ARCHIVO-VISITANTES-HIST
+               END-IF
+
+               CALL "CBL_RENAME_FILE" USING "VISITANTES.TMP"
+                                             "VISITANTES.DAT"
+                   RETURNING RESULT-CODE
+           END-IF.
+
+       CLASIFICAR-UNA-VISITA.
+           READ ARCHIVO-VISITANTES
+               AT END
+                   MOVE "10" TO FS-VISITANTES
+               NOT AT END
+                   MOVE FUNCTION NUMVAL (LINEA-VISITANTE (1:4))
+                       TO ANIO-LINEA-VISITANTE
+                   IF ANIO-LINEA-VISITANTE = ANIO-ARCHIVAR
+                       IF FS-VISITANTES-HIST NOT = "00"
+                           OPEN EXTEND ARCHIVO-VISITANTES-HIST
+                           IF FS-VISITANTES-HIST = "35"
+                               OPEN OUTPUT ARCHIVO-VISITANTES-HIST
+                           END-IF
+                       END-IF
+                       MOVE LINEA-VISITANTE TO LINEA-VISITANTE-HIST
+                       WRITE LINEA-VISITANTE-HIST
+                       ADD 1 TO TOTAL-VISITAS-ARCHIVADAS
+                   ELSE
+                       MOVE LINEA-VISITANTE TO LINEA-VISITANTE-TMP
+                       WRITE LINEA-VISITANTE-TMP
+                       ADD 1 TO TOTAL-VISITAS-CONSERVADAS
+                   END-IF
+           END-READ.
