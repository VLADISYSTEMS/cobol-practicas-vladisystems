@@ -1,13 +1,13 @@
-               IDENTIFICATION DIVISION. 
-               PROGRAM-ID. diasemanaingles.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. diasemanaingles.
 
-               DATA DIVISION.
-               WORKING-STORAGE SECTION. 
-               01 diasemana       PIC X(9). *> MONDAY TUESDAY ETC.
-
-               PROCEDURE DIVISION.
-                   ACCEPT diasemana FROM DAY-OF-WEEK.
-                   DISPLAY "Hoy es (ingl√©s)" diasemana.
-                   STOP RUN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FECHA-COMUN.
 
+       PROCEDURE DIVISION.
+           PERFORM OBTENER-DIA-SEMANA.
+           DISPLAY "Hoy es (inglés): " FC-DIA-EN.
+           STOP RUN.
 
+       COPY FECHA-COMUN-RUTINAS.
